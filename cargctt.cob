@@ -0,0 +1,187 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CARGCTT.
+000300 AUTHOR.        JESSICA ZANON.
+000400 INSTALLATION.  CURSO COBOL - MODULO CONTATOS.
+000500 DATE-WRITTEN.  2024-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    PURPOSE....: CARGA EM LOTE DE NOVOS CONTATOS NO ARQUIVO
+000900*                 INDEXADO CONTATOS.DAT, A PARTIR DE UM ARQUIVO
+001000*                 SEQUENCIAL EXTERNO (CARGCTT.DAT) NO LAYOUT
+001100*                 POSICIONAL DESCRITO EM REG-CARGA. AO FINAL,
+001200*                 EMITE UM RESUMO COM TOTAL LIDO, CARREGADO E
+001300*                 REJEITADO (P.EX. CHAVE DUPLICADA).
+001400*----------------------------------------------------------------*
+001500*    HISTORICO DE ALTERACOES
+001600*    DATA       AUTOR   DESCRICAO
+001700*    ---------- ------- ----------------------------------------
+001800*    2024-08-09 JSZ     PROGRAMA CRIADO (CARGA EM LOTE).
+001850*    2024-08-09 JSZ     WS-CONTATOS-DSN PASSA A SER OBTIDO DA
+001860*                       VARIAVEL DE AMBIENTE CONTATOS_DSN, QUANDO
+001870*                       DEFINIDA.
+001880*    2024-08-09 JSZ     REG-CARGA PASSA A TRAZER CARGA-SALDO,
+001890*                       GRAVADO EM SALDO-CONTATO.
+001895*    2024-08-09 JSZ     REG-CARGA EXTRAIDO PARA COPYBOOKS/
+001896*                       CARGAREG.CPY, COMPARTILHADO COM O NOVO
+001897*                       UTILITARIO VALLEN (VALIDACAO DE LAYOUT).
+001898*    2024-08-09 JSZ     REG-CONTATOS PASSA A TER CAT-CONTATO;
+001899*                       CONTATOS CARREGADOS EM LOTE ENTRAM COMO
+001899*                       PESSOAL (LAYOUT DE CARGA NAO TRAZ ESSE
+001899*                       CAMPO).
+001899*    2024-08-09 JSZ     DT-NASCIMENTO PASSA A SER ZERADO NA CARGA
+001899*                       (LAYOUT DE CARGA TAMBEM NAO TRAZ ESSE
+001899*                       CAMPO) - EVITA LIXO DE MEMORIA NO CAMPO
+001899*                       USADO PELO RELATORIO RELANIV.
+001900******************************************************************
+002000 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200 SPECIAL-NAMES.
+002300     DECIMAL-POINT IS COMMA.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT CONTATOS ASSIGN TO WS-CONTATOS-DSN
+002700         ORGANIZATION IS INDEXED
+002800         ACCESS MODE IS DYNAMIC
+002900         RECORD KEY IS ID-CONTATO
+003000         ALTERNATE RECORD KEY IS NM-CONTATO WITH DUPLICATES
+003050         LOCK MODE IS MANUAL
+003100         FILE STATUS IS WS-FS.
+003200     SELECT CARGA ASSIGN TO WS-CARGA-DSN
+003300         ORGANIZATION IS LINE SEQUENTIAL
+003400         FILE STATUS IS WS-FS-CARGA.
+003500     SELECT AUDITORIA ASSIGN TO WS-AUDITORIA-DSN
+003600         ORGANIZATION IS LINE SEQUENTIAL
+003700         FILE STATUS IS WS-FS-AUD.
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  CONTATOS.
+004100     COPY CONTREG.
+004200 FD  CARGA.
+004300     COPY CARGAREG.
+005100 FD  AUDITORIA.
+005200     COPY AUDREG.
+005300 WORKING-STORAGE SECTION.
+005400 01  WS-CONTATOS-DSN              PIC X(100) VALUE 'CONTATOS.DAT'.
+005500 01  WS-CARGA-DSN                 PIC X(100) VALUE 'CARGCTT.DAT'.
+005600 77  WS-FS                        PIC X(02) VALUE '00'.
+005700     88 FS-OK                     VALUE '00'.
+005800 77  WS-FS-CARGA                  PIC X(02) VALUE '00'.
+005900     88 FS-CARGA-OK               VALUE '00'.
+006000 77  WS-FS-MSG                    PIC X(40) VALUE SPACES.
+006100 77  WS-EOF                       PIC X(01) VALUE 'N'.
+006200     88 EOF-OK                    VALUE 'S' FALSE 'N'.
+006300 77  WS-CONT-LIDOS                PIC 9(06) VALUE ZEROS.
+006400 77  WS-CONT-CARREGADOS           PIC 9(06) VALUE ZEROS.
+006500 77  WS-CONT-REJEITADOS           PIC 9(06) VALUE ZEROS.
+006600*----------------------------------------------------------------*
+006700*    AREA DE TRABALHO DA AUDITORIA (COPYBOOK AUDLOG)              *
+006800*----------------------------------------------------------------*
+006900 01  WS-AUDITORIA-DSN             PIC X(100) VALUE 'AUDCTT.LOG'.
+007000 77  WS-FS-AUD                    PIC X(02) VALUE '00'.
+007100     88 FS-AUD-OK                 VALUE '00'.
+007200 77  WS-AUD-DATA                  PIC 9(08) VALUE ZEROS.
+007300 77  WS-AUD-HORA                  PIC 9(08) VALUE ZEROS.
+007400 PROCEDURE DIVISION.
+007500******************************************************************
+007600*    0000-MAINLINE - ROTINA PRINCIPAL                            *
+007700******************************************************************
+007800 0000-MAINLINE.
+007850     PERFORM 9300-OBTER-DSN-CONTATOS THRU 9300-FIM
+007900     DISPLAY '*** CARGA EM LOTE DE CONTATOS (CARGCTT) ***'
+008000     PERFORM P100-ABRIR-ARQUIVOS  THRU P100-FIM
+008100     IF FS-OK AND FS-CARGA-OK
+008200        PERFORM P200-CARREGAR     THRU P200-FIM
+008300            UNTIL EOF-OK
+008400        PERFORM P800-RESUMO       THRU P800-FIM
+008500     END-IF
+008600     PERFORM P900-FIM
+008700     .
+008800******************************************************************
+008900*    P100-ABRIR-ARQUIVOS - ABRE O ARQUIVO DE CARGA E O ARQUIVO    *
+009000*                       INDEXADO DE CONTATOS                      *
+009100******************************************************************
+009200 P100-ABRIR-ARQUIVOS.
+009300     OPEN INPUT CARGA
+009400     IF NOT FS-CARGA-OK
+009500        DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CARGA: ' WS-CARGA-DSN
+009600        GO TO P100-FIM
+009700     END-IF
+009800
+009900     OPEN I-O CONTATOS
+010000     IF NOT FS-OK
+010100        PERFORM 9000-TRADUZIR-FS
+010200        DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS: ' WS-FS-MSG
+010300        CLOSE CARGA
+010400     END-IF
+010500     .
+010600 P100-FIM. EXIT.
+010700******************************************************************
+010800*    P200-CARREGAR - LE UM REGISTRO DO ARQUIVO DE CARGA E GRAVA   *
+010900*                 EM CONTATOS.DAT, CONTABILIZANDO O RESULTADO     *
+011000******************************************************************
+011100 P200-CARREGAR.
+011200     READ CARGA
+011300         AT END
+011400             SET EOF-OK            TO TRUE
+011500         NOT AT END
+011600             ADD 1                 TO WS-CONT-LIDOS
+011700             PERFORM P210-GRAVAR-CONTATO THRU P210-FIM
+011800     END-READ
+011900     .
+012000 P200-FIM. EXIT.
+012100******************************************************************
+012200*    P210-GRAVAR-CONTATO - MONTA REG-CONTATOS A PARTIR DO         *
+012300*                 REGISTRO DE CARGA E GRAVA NO ARQUIVO INDEXADO,  *
+012400*                 REJEITANDO CHAVES JA EXISTENTES                 *
+012500******************************************************************
+012600 P210-GRAVAR-CONTATO.
+012700     MOVE CARGA-ID                TO ID-CONTATO
+012800     MOVE CARGA-NOME              TO NM-CONTATO
+012900     MOVE CARGA-TEL               TO TEL-CONTATO
+013000     MOVE CARGA-EMAIL             TO EMAIL-CONTATO
+013100     MOVE CARGA-RUA               TO END-RUA
+013200     MOVE CARGA-BAIRRO            TO END-BAIRRO
+013300     MOVE CARGA-CIDADE            TO END-CIDADE
+013350     MOVE CARGA-SALDO             TO SALDO-CONTATO
+013360     SET CAT-PESSOAL              TO TRUE
+013370     MOVE ZEROS                   TO DT-NASCIMENTO
+013400     SET CONTATO-ATIVO            TO TRUE
+013500
+013600     WRITE REG-CONTATOS
+013700         INVALID KEY
+013800             ADD 1                 TO WS-CONT-REJEITADOS
+013900             PERFORM 9000-TRADUZIR-FS
+014000             DISPLAY 'REJEITADO - ID ' CARGA-ID ' (' NM-CONTATO
+014100                     '): ' WS-FS-MSG
+014200         NOT INVALID KEY
+014300             ADD 1                 TO WS-CONT-CARREGADOS
+014400             SET AUD-OP-INCLUSAO   TO TRUE
+014500             MOVE ID-CONTATO       TO AUD-ID-CONTATO
+014600             MOVE SPACES           TO AUD-REG-ANTERIOR
+014700             MOVE REG-CONTATOS     TO AUD-REG-NOVO
+014800             PERFORM 9200-GRAVAR-AUDITORIA THRU 9200-FIM
+014900     END-WRITE
+015000     .
+015100 P210-FIM. EXIT.
+015200******************************************************************
+015300*    P800-RESUMO - EMITE O RESUMO DA CARGA                        *
+015400******************************************************************
+015500 P800-RESUMO.
+015600     DISPLAY ' '
+015700     DISPLAY '*** RESUMO DA CARGA ***'
+015800     DISPLAY 'REGISTROS LIDOS......: ' WS-CONT-LIDOS
+015900     DISPLAY 'REGISTROS CARREGADOS.: ' WS-CONT-CARREGADOS
+016000     DISPLAY 'REGISTROS REJEITADOS.: ' WS-CONT-REJEITADOS
+016100     CLOSE CARGA
+016200     CLOSE CONTATOS
+016300     .
+016400 P800-FIM. EXIT.
+016500******************************************************************
+016600*    P900-FIM - ENCERRAMENTO DO PROGRAMA                         *
+016700******************************************************************
+016800 P900-FIM.
+016900     STOP RUN.
+017000
+017100     COPY FSTATUS.
+017200     COPY AUDLOG.
+017300     COPY DSNENV.
