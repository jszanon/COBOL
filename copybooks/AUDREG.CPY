@@ -0,0 +1,27 @@
+000100******************************************************************
+000200*    COPYBOOK.....: AUDREG.CPY
+000300*    DESCRICAO....: LAYOUT DO REGISTRO DE AUDITORIA (AUDCTT.LOG).
+000400*                   UM REGISTRO POR ALTERACAO EFETIVADA EM
+000500*                   CONTATOS.DAT (INCLUSAO/ALTERACAO/EXCLUSAO),
+000600*                   GUARDANDO A IMAGEM ANTERIOR E A NOVA DO
+000700*                   REGISTRO PARA CONSULTA POSTERIOR.
+000800*    UTILIZADO POR: CADCTT, MERGCTT
+000900*----------------------------------------------------------------*
+001000*    HISTORICO DE ALTERACOES
+001100*    DATA       AUTOR   DESCRICAO
+001200*    ---------- ------- ----------------------------------------
+001300*    2024-07-29 JSZ     COPYBOOK CRIADO.
+001310*    2024-08-09 JSZ     AUD-REG-ANTERIOR/AUD-REG-NOVO AMPLIADOS
+001320*                       DE X(152) PARA X(181), PARA ACOMPANHAR O
+001330*                       TAMANHO ATUAL DE REG-CONTATOS (SALDO,
+001340*                       CATEGORIA E NASCIMENTO).
+001400******************************************************************
+001500 01  REG-AUDITORIA.
+001600     03  AUD-DATA-HORA           PIC 9(14).
+001700     03  AUD-OPERACAO            PIC X(01).
+001800         88  AUD-OP-INCLUSAO     VALUE 'I'.
+001900         88  AUD-OP-ALTERACAO    VALUE 'A'.
+002000         88  AUD-OP-EXCLUSAO     VALUE 'E'.
+002100     03  AUD-ID-CONTATO          PIC 9(06).
+002200     03  AUD-REG-ANTERIOR        PIC X(181).
+002300     03  AUD-REG-NOVO            PIC X(181).
