@@ -0,0 +1,25 @@
+000100******************************************************************
+000200*    COPYBOOK.....: CARGAREG.CPY
+000300*    DESCRICAO....: LAYOUT POSICIONAL DO ARQUIVO DE CARGA EM LOTE
+000400*                   (CARGCTT.DAT), USADO PELA CARGA (CARGCTT) E
+000500*                   PELA VALIDACAO DE TAMANHO DE LAYOUT (VALLEN)
+000600*                   QUE RODA ANTES DELA.
+000700*    ATENCAO......: QUALQUER ALTERACAO NO TAMANHO DESTE LAYOUT
+000800*                   ALTERA O TAMANHO DE REGISTRO ESPERADO PELO
+000900*                   VALLEN - MANTENHA OS DOIS PROGRAMAS EM DIA.
+001000*----------------------------------------------------------------*
+001100*    HISTORICO DE ALTERACOES
+001200*    DATA       AUTOR   DESCRICAO
+001300*    ---------- ------- ----------------------------------------
+001400*    2024-08-09 JSZ     LAYOUT EXTRAIDO DE CARGCTT.COB (162
+001500*                       BYTES, COM CARGA-SALDO).
+001600******************************************************************
+001700 01  REG-CARGA.
+001800     03  CARGA-ID                 PIC 9(06).
+001900     03  CARGA-NOME               PIC X(20).
+002000     03  CARGA-TEL                PIC X(15).
+002100     03  CARGA-EMAIL              PIC X(40).
+002200     03  CARGA-RUA                PIC X(20).
+002300     03  CARGA-BAIRRO             PIC X(20).
+002400     03  CARGA-CIDADE             PIC X(30).
+002500     03  CARGA-SALDO              PIC S9(09)V99.
