@@ -0,0 +1,26 @@
+000100******************************************************************
+000200*    COPYBOOK.....: DSNENV.CPY
+000300*    DESCRICAO....: OBTEM O CAMINHO DO ARQUIVO CONTATOS.DAT A
+000400*                   PARTIR DA VARIAVEL DE AMBIENTE CONTATOS_DSN,
+000500*                   PERMITINDO APONTAR O MESMO LOAD MODULE PARA
+000600*                   AMBIENTES DIFERENTES (DESENVOLVIMENTO, TESTE,
+000700*                   PRODUCAO) SEM RECOMPILAR. QUANDO A VARIAVEL
+000800*                   NAO ESTA DEFINIDA, PERMANECE O VALOR DEFAULT
+000900*                   JA ATRIBUIDO A WS-CONTATOS-DSN (CONTATOS.DAT).
+001000*    USO..........: PERFORM 9300-OBTER-DSN-CONTATOS THRU 9300-FIM
+001100*                   NO INICIO DA PROCEDURE DIVISION. O PROGRAMA
+001200*                   CHAMADOR DEVE TER DEFINIDO WS-CONTATOS-DSN
+001300*                   PIC X(100).
+001400*----------------------------------------------------------------*
+001500*    HISTORICO DE ALTERACOES
+001600*    DATA       AUTOR   DESCRICAO
+001700*    ---------- ------- ----------------------------------------
+001800*    2024-08-09 JSZ     COPYBOOK CRIADO.
+001900******************************************************************
+002000 9300-OBTER-DSN-CONTATOS.
+002100     ACCEPT WS-CONTATOS-DSN   FROM ENVIRONMENT 'CONTATOS_DSN'
+002200         ON EXCEPTION
+002300             CONTINUE
+002400     END-ACCEPT
+002500     .
+002600 9300-FIM. EXIT.
