@@ -0,0 +1,45 @@
+000100******************************************************************
+000200*    COPYBOOK.....: CONTREG.CPY
+000300*    DESCRICAO....: LAYOUT DO REGISTRO DE CONTATOS (CONTATOS.DAT)
+000400*    UTILIZADO POR: CONSCTT, LISCNTT, CADCTT, CARGCTT, RELFONE,
+000500*                   RELSALDO, RELANIV, MERGCTT
+000600*----------------------------------------------------------------*
+000700*    HISTORICO DE ALTERACOES
+000800*    DATA       AUTOR   DESCRICAO
+000900*    ---------- ------- ----------------------------------------
+001000*    2024-02-10 JSZ     LAYOUT ORIGINAL (ID-CONTATO / NM-CONTATO)
+001100*    2024-06-18 JSZ     ID-CONTATO AMPLIADO DE PIC 99 PARA 9(06)
+001200*                       PARA NAO LIMITAR O CADASTRO A 99 CONTATOS
+001300*    2024-07-09 JSZ     INCLUIDOS TELEFONE, EMAIL E ENDERECO
+001400*                       (RUA/BAIRRO/CIDADE, NO MESMO ESTILO DO
+001500*                       WS-ENDERECO DE LENGTH1/LENGTH2).
+001550*    2024-07-15 JSZ     INCLUIDO ST-CONTATO (ATIVO/INATIVO) PARA
+001560*                       SUPORTAR EXCLUSAO LOGICA.
+001570*    2024-08-09 JSZ     INCLUIDO SALDO-CONTATO (SALDO/DEBITO DO
+001580*                       CONTATO) PARA O RELATORIO RELSALDO.
+001590*    2024-08-09 JSZ     INCLUIDO CAT-CONTATO (PESSOAL/COMERCIAL/
+001591*                       FORNECEDOR) PARA FILTRO DE LISTAGEM.
+001592*    2024-08-09 JSZ     INCLUIDO DT-NASCIMENTO (AAAAMMDD) PARA O
+001593*                       RELATORIO RELANIV.
+001600******************************************************************
+001700 01  REG-CONTATOS.
+001800     03  ID-CONTATO              PIC 9(06).
+001900     03  NM-CONTATO              PIC X(20).
+002000     03  TEL-CONTATO             PIC X(15).
+002100     03  EMAIL-CONTATO           PIC X(40).
+002200     03  END-CONTATO.
+002300         05  END-RUA             PIC X(20).
+002400         05  END-BAIRRO          PIC X(20).
+002500         05  END-CIDADE          PIC X(30).
+002600     03  ST-CONTATO              PIC X(01).
+002700         88  CONTATO-ATIVO       VALUE 'A'.
+002800         88  CONTATO-INATIVO     VALUE 'I'.
+002900     03  SALDO-CONTATO           PIC S9(09)V99.
+002950     03  CAT-CONTATO             PIC X(10).
+002960         88  CAT-PESSOAL         VALUE 'PESSOAL'.
+002970         88  CAT-COMERCIAL       VALUE 'COMERCIAL'.
+002980         88  CAT-FORNECEDOR      VALUE 'FORNECEDOR'.
+002990     03  DT-NASCIMENTO.
+003000         05  DT-NASC-AAAA        PIC 9(04).
+003010         05  DT-NASC-MM          PIC 9(02).
+003020         05  DT-NASC-DD          PIC 9(02).
