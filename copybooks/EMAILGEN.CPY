@@ -0,0 +1,54 @@
+000100******************************************************************
+000200*    COPYBOOK.....: EMAILGEN.CPY
+000300*    DESCRICAO....: GERA UM EMAIL PADRAO 'NOME.SOBRENOME@EMPRESA.
+000400*                   COM' A PARTIR DE UM NOME COMPLETO, SEPARANDO
+000500*                   PRIMEIRO NOME E SOBRENOME DA MESMA FORMA QUE
+000600*                   CMSTRING.COB (STRING ... DELIMITED BY SIZE/
+000700*                   'SPACE'). QUANDO O NOME NAO TEM SOBRENOME,
+000800*                   GERA APENAS 'NOME@EMPRESA.COM'.
+000900*    USO..........: PERFORM 9400-GERAR-EMAIL-PADRAO THRU 9400-FIM
+001000*                   NA PROCEDURE DIVISION. O PROGRAMA CHAMADOR
+001100*                   DEVE TER DEFINIDO:
+001200*                     01 WS-EMAILGEN-NOME      PIC X(20)
+001300*                     01 WS-EMAILGEN-EMAIL     PIC X(40)
+001400*                     01 WS-EMAILGEN-PRIMEIRO  PIC X(20)
+001500*                     01 WS-EMAILGEN-ULTIMO    PIC X(20)
+001600*                   E MOVER O RESULTADO DE WS-EMAILGEN-EMAIL PARA
+001700*                   O CAMPO DE EMAIL DO REGISTRO.
+001800*----------------------------------------------------------------*
+001900*    HISTORICO DE ALTERACOES
+002000*    DATA       AUTOR   DESCRICAO
+002100*    ---------- ------- ----------------------------------------
+002200*    2024-08-09 JSZ     COPYBOOK CRIADO.
+002300******************************************************************
+002400 9400-GERAR-EMAIL-PADRAO.
+002500     MOVE SPACES                  TO WS-EMAILGEN-PRIMEIRO
+002600                                     WS-EMAILGEN-ULTIMO
+002700                                     WS-EMAILGEN-EMAIL
+002800     UNSTRING FUNCTION TRIM(WS-EMAILGEN-NOME) DELIMITED BY SPACE
+002900         INTO WS-EMAILGEN-PRIMEIRO
+003000              WS-EMAILGEN-ULTIMO
+003100     END-UNSTRING
+003200
+003300     MOVE FUNCTION LOWER-CASE(FUNCTION TRIM(WS-EMAILGEN-PRIMEIRO))
+003400                                  TO WS-EMAILGEN-PRIMEIRO
+003500     MOVE FUNCTION LOWER-CASE(FUNCTION TRIM(WS-EMAILGEN-ULTIMO))
+003600                                  TO WS-EMAILGEN-ULTIMO
+003700
+003800     IF WS-EMAILGEN-ULTIMO = SPACES
+003900        STRING
+004000            FUNCTION TRIM(WS-EMAILGEN-PRIMEIRO)
+004100            '@empresa.com'
+004200            DELIMITED BY SIZE INTO WS-EMAILGEN-EMAIL
+004300        END-STRING
+004400     ELSE
+004500        STRING
+004600            FUNCTION TRIM(WS-EMAILGEN-PRIMEIRO)
+004700            '.'
+004800            FUNCTION TRIM(WS-EMAILGEN-ULTIMO)
+004900            '@empresa.com'
+005000            DELIMITED BY SIZE INTO WS-EMAILGEN-EMAIL
+005100        END-STRING
+005200     END-IF
+005300     .
+005400 9400-FIM. EXIT.
