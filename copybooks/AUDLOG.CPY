@@ -0,0 +1,39 @@
+000100******************************************************************
+000200*    COPYBOOK.....: AUDLOG.CPY
+000300*    DESCRICAO....: GRAVA UM REGISTRO NO ARQUIVO DE AUDITORIA
+000400*                   (AUDCTT.LOG) A PARTIR DO REG-AUDITORIA JA
+000500*                   PREENCHIDO PELO CHAMADOR (AUD-OPERACAO,
+000600*                   AUD-ID-CONTATO, AUD-REG-ANTERIOR,
+000700*                   AUD-REG-NOVO). O CARIMBO DE DATA/HORA E
+000800*                   MONTADO AQUI.
+000900*    PRE-REQUISITOS: O PROGRAMA CHAMADOR DEVE TER DECLARADO:
+001000*                   - SELECT AUDITORIA ... ORGANIZATION LINE
+001100*                     SEQUENTIAL, FILE STATUS IS WS-FS-AUD
+001200*                   - FD AUDITORIA. COPY AUDREG.
+001300*                   - WS-FS-AUD              PIC X(02)
+001310*                       88 FS-AUD-OK         VALUE '00'
+001400*                   - WS-AUD-DATA            PIC 9(08)
+001500*                   - WS-AUD-HORA            PIC 9(08)
+001600*----------------------------------------------------------------*
+001700*    HISTORICO DE ALTERACOES
+001800*    DATA       AUTOR   DESCRICAO
+001900*    ---------- ------- ----------------------------------------
+002000*    2024-07-29 JSZ     COPYBOOK CRIADO.
+002100******************************************************************
+002200 9200-GRAVAR-AUDITORIA.
+002300     ACCEPT WS-AUD-DATA            FROM DATE YYYYMMDD
+002400     ACCEPT WS-AUD-HORA            FROM TIME
+002500     MOVE WS-AUD-DATA              TO AUD-DATA-HORA (1:8)
+002600     MOVE WS-AUD-HORA (1:6)        TO AUD-DATA-HORA (9:6)
+002700
+002800     OPEN EXTEND AUDITORIA
+002900     IF NOT FS-AUD-OK
+003000        CLOSE AUDITORIA
+003100        OPEN OUTPUT AUDITORIA
+003200     END-IF
+003300
+003400     WRITE REG-AUDITORIA
+003500
+003600     CLOSE AUDITORIA
+003700     .
+003800 9200-FIM. EXIT.
