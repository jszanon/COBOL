@@ -0,0 +1,22 @@
+000100******************************************************************
+000200*    COPYBOOK.....: FONEREG.CPY
+000300*    DESCRICAO....: LAYOUT DO REGISTRO DO ARQUIVO INDEXADO DE
+000400*                   TELEFONES (FONES.DAT), UM-PARA-MUITOS COM
+000500*                   CONTATOS.DAT (UM CONTATO PODE TER VARIOS
+000600*                   TELEFONES: RESIDENCIAL, CELULAR, COMERCIAL).
+000700*    UTILIZADO POR: RELFONE.
+000800*----------------------------------------------------------------*
+000900*    HISTORICO DE ALTERACOES
+001000*    DATA       AUTOR   DESCRICAO
+001100*    ---------- ------- ----------------------------------------
+001200*    2024-08-09 JSZ     LAYOUT CRIADO.
+001300******************************************************************
+001400 01  REG-FONES.
+001500     03  FONE-CHAVE.
+001600         05  FONE-ID-CONTATO      PIC 9(06).
+001700         05  FONE-SEQ             PIC 9(02).
+001800     03  FONE-TIPO                PIC X(11).
+001900         88  FONE-RESIDENCIAL     VALUE 'RESIDENCIAL'.
+002000         88  FONE-CELULAR         VALUE 'CELULAR'.
+002100         88  FONE-COMERCIAL       VALUE 'COMERCIAL'.
+002200     03  FONE-NUMERO              PIC X(15).
