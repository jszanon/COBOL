@@ -0,0 +1,44 @@
+000100******************************************************************
+000200*    COPYBOOK.....: NMCONTEM.CPY
+000300*    DESCRICAO....: VERIFICA SE WS-CONTEM-BUSCA EXISTE DENTRO DE
+000400*                   WS-CONTEM-TEXTO (COMPARACAO "CONTAINS",
+000500*                   IGNORANDO ESPACOS A DIREITA).
+000600*    USO..........: COPY NMCONTEM. NA PROCEDURE DIVISION. O
+000700*                   PROGRAMA CHAMADOR DEVE TER DEFINIDO:
+000800*                     01 WS-CONTEM-TEXTO      PIC X(40)
+000900*                     01 WS-CONTEM-BUSCA      PIC X(40)
+001000*                     01 WS-CONTEM-RESULTADO  PIC X(01)
+001100*                        88 CONTEM-OK         VALUE 'S'
+001200*                     77 WS-CONTEM-POS        PIC 9(03)
+001300*                     77 WS-CONTEM-TAM-TEXTO  PIC 9(03)
+001400*                     77 WS-CONTEM-TAM-BUSCA  PIC 9(03)
+001500*----------------------------------------------------------------*
+001600*    HISTORICO DE ALTERACOES
+001700*    DATA       AUTOR   DESCRICAO
+001800*    ---------- ------- ----------------------------------------
+001900*    2024-07-02 JSZ     ROTINA CRIADA (PESQUISA POR NOME).
+002000******************************************************************
+002100 9100-VERIFICAR-CONTEM.
+002200     MOVE 'N'                     TO WS-CONTEM-RESULTADO
+002300     COMPUTE WS-CONTEM-TAM-TEXTO =
+002400         FUNCTION LENGTH(FUNCTION TRIM(WS-CONTEM-TEXTO))
+002500     COMPUTE WS-CONTEM-TAM-BUSCA =
+002600         FUNCTION LENGTH(FUNCTION TRIM(WS-CONTEM-BUSCA))
+002700
+002800     IF WS-CONTEM-TAM-BUSCA > 0 AND
+002900        WS-CONTEM-TAM-BUSCA NOT > WS-CONTEM-TAM-TEXTO
+003000        PERFORM 9110-LOOP-CONTEM
+003100            VARYING WS-CONTEM-POS FROM 1 BY 1
+003200            UNTIL WS-CONTEM-POS >
+003300                  (WS-CONTEM-TAM-TEXTO - WS-CONTEM-TAM-BUSCA + 1)
+003400               OR CONTEM-OK
+003500     END-IF
+003600     .
+003700 9100-FIM. EXIT.
+003800 9110-LOOP-CONTEM.
+003900     IF WS-CONTEM-TEXTO(WS-CONTEM-POS:WS-CONTEM-TAM-BUSCA) =
+004000        WS-CONTEM-BUSCA(1:WS-CONTEM-TAM-BUSCA)
+004100        MOVE 'S'                 TO WS-CONTEM-RESULTADO
+004200     END-IF
+004300     .
+004400 9110-FIM. EXIT.
