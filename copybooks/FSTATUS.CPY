@@ -0,0 +1,52 @@
+000100******************************************************************
+000200*    COPYBOOK.....: FSTATUS.CPY
+000300*    DESCRICAO....: PARAGRAFO COMUM DE TRADUCAO DO FILE STATUS
+000400*                   (WS-FS) PARA MENSAGEM EM LINGUAGEM CLARA.
+000500*    USO..........: COPY FSTATUS. NA PROCEDURE DIVISION. O
+000600*                   PROGRAMA CHAMADOR DEVE TER DEFINIDO WS-FS
+000700*                   PIC X(02) E WS-FS-MSG PIC X(40).
+000800*----------------------------------------------------------------*
+000900*    HISTORICO DE ALTERACOES
+001000*    DATA       AUTOR   DESCRICAO
+001100*    ---------- ------- ----------------------------------------
+001200*    2024-05-03 JSZ     ROTINA CRIADA (TRADUCAO DE FILE STATUS)
+001300******************************************************************
+001400 9000-TRADUZIR-FS.
+001500     EVALUATE WS-FS
+001600         WHEN '00'
+001700             MOVE 'OPERACAO CONCLUIDA COM SUCESSO.'   TO WS-FS-MSG
+001800         WHEN '10'
+001900             MOVE 'FIM DE ARQUIVO ATINGIDO.'          TO WS-FS-MSG
+002000         WHEN '21'
+002100             MOVE 'CHAVE FORA DE SEQUENCIA.'          TO WS-FS-MSG
+002200         WHEN '22'
+002300             MOVE 'CHAVE DUPLICADA NO ARQUIVO.'       TO WS-FS-MSG
+002400         WHEN '23'
+002500             MOVE 'REGISTRO NAO ENCONTRADO.'          TO WS-FS-MSG
+002600         WHEN '35'
+002700             MOVE 'ARQUIVO NAO ENCONTRADO.'           TO WS-FS-MSG
+002800         WHEN '37'
+002900             MOVE 'MODO DE ABERTURA INCOMPATIVEL.'    TO WS-FS-MSG
+003000         WHEN '41'
+003100             MOVE 'ARQUIVO JA ESTA ABERTO.'           TO WS-FS-MSG
+003200         WHEN '42'
+003300             MOVE 'ARQUIVO NAO ESTA ABERTO.'          TO WS-FS-MSG
+003400         WHEN '43'
+003500             MOVE 'NENHUM REGISTRO LIDO ANTES.'       TO WS-FS-MSG
+003600         WHEN '44'
+003700             MOVE 'TAMANHO DE REGISTRO INCOMPATIVEL.' TO WS-FS-MSG
+003800         WHEN '46'
+003900             MOVE 'LEITURA SEQUENCIAL INVALIDA.'      TO WS-FS-MSG
+004000         WHEN '47'
+004100             MOVE 'LEITURA NAO PERMITIDA NO MODO.'    TO WS-FS-MSG
+004200         WHEN '48'
+004300             MOVE 'GRAVACAO NAO PERMITIDA NO MODO.'   TO WS-FS-MSG
+004400         WHEN '49'
+004500             MOVE 'OPERACAO NAO PERMITIDA NO MODO.'   TO WS-FS-MSG
+004600         WHEN '9A'
+004700             MOVE 'REGISTRO BLOQUEADO POR OUTRO JOB.' TO WS-FS-MSG
+004800         WHEN OTHER
+004900             MOVE 'ERRO NAO MAPEADO. FILE STATUS: '   TO WS-FS-MSG
+005000             MOVE WS-FS                       TO WS-FS-MSG(33:2)
+005100     END-EVALUATE.
+005200 9000-FIM. EXIT.
