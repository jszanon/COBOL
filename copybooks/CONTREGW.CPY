@@ -0,0 +1,45 @@
+000100******************************************************************
+000200*    COPYBOOK.....: CONTREGW.CPY
+000300*    DESCRICAO....: IMAGEM EM WORKING-STORAGE DO REG-CONTATOS,
+000400*                   USADA PELO READ ... INTO NOS PROGRAMAS DE
+000500*                   CONSULTA/LISTAGEM (PADRAO JA USADO POR
+000600*                   CONSCTT/LISCNTT ANTES DA EXTRACAO DESTE
+000700*                   COPYBOOK).
+000800*    ATENCAO......: O TAMANHO DE WS-REGISTRO DEVE ACOMPANHAR
+000900*                   SEMPRE O TAMANHO TOTAL DE REG-CONTATOS EM
+001000*                   CONTREG.CPY.
+001100*----------------------------------------------------------------*
+001200*    HISTORICO DE ALTERACOES
+001300*    DATA       AUTOR   DESCRICAO
+001400*    ---------- ------- ----------------------------------------
+001500*    2024-02-10 JSZ     LAYOUT ORIGINAL (26 BYTES)
+001600*    2024-06-18 JSZ     ID-CONTATO AMPLIADO PARA 9(06) (30 BYTES)
+001700*    2024-07-09 JSZ     INCLUIDOS TELEFONE/EMAIL/ENDERECO
+001800*                       (151 BYTES)
+001850*    2024-07-15 JSZ     INCLUIDO WS-ST-CONTATO (152 BYTES)
+001870*    2024-08-09 JSZ     INCLUIDO WS-SALDO-CONTATO (163 BYTES)
+001880*    2024-08-09 JSZ     INCLUIDO WS-CAT-CONTATO (173 BYTES)
+001890*    2024-08-09 JSZ     INCLUIDO WS-DT-NASCIMENTO (181 BYTES)
+001900******************************************************************
+002000 01  WS-REGISTRO                 PIC X(181) VALUE SPACES.
+002100 01  FILLER REDEFINES WS-REGISTRO.
+002200     03  WS-ID-CONTATO            PIC 9(06).
+002300     03  WS-NM-CONTATO            PIC X(20).
+002400     03  WS-TEL-CONTATO           PIC X(15).
+002500     03  WS-EMAIL-CONTATO         PIC X(40).
+002600     03  WS-END-CONTATO.
+002700         05  WS-END-RUA           PIC X(20).
+002800         05  WS-END-BAIRRO        PIC X(20).
+002900         05  WS-END-CIDADE        PIC X(30).
+002950     03  WS-ST-CONTATO            PIC X(01).
+002960         88  WS-CONTATO-ATIVO     VALUE 'A'.
+002970         88  WS-CONTATO-INATIVO   VALUE 'I'.
+002980     03  WS-SALDO-CONTATO         PIC S9(09)V99.
+002990     03  WS-CAT-CONTATO           PIC X(10).
+002995         88  WS-CAT-PESSOAL       VALUE 'PESSOAL'.
+002996         88  WS-CAT-COMERCIAL     VALUE 'COMERCIAL'.
+002997         88  WS-CAT-FORNECEDOR    VALUE 'FORNECEDOR'.
+002998     03  WS-DT-NASCIMENTO.
+003001         05  WS-DT-NASC-AAAA      PIC 9(04).
+003002         05  WS-DT-NASC-MM        PIC 9(02).
+003003         05  WS-DT-NASC-DD        PIC 9(02).
