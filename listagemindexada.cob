@@ -1,82 +1,716 @@
-**** Purpose: Listar contatos
-
-IDENTIFICATION DIVISION.
-PROGRAM-ID. LISCNTT.
-
-ENVIRONMENT DIVISION.
-CONFIGURATION SECTION.
-SPECIAL-NAMES.
-    DECIMAL-POINT IS COMMA.
-    
-    INPUT-OUTPUT SECTION.
-    FILE-CONTROL.
-        SELECT CONTATOS ASSIGN TO 
-        'C:\CursoCOBOL\COBOL\01 - Basico\bin\CONTATOS.DATâ€™
-        ORGANISATION IS INDEXED
-        ACCESS   MODE IS SEQUENTIAL
-        RECORD  KEY     IS ID-CONTATO
-        FILE STATUS IS WS-FS.
-
-DATA DIVISION.
-FILE SECTION.
-FD CONTATOS. 
-   01 REG-CONTATOS.
-      03 ID-CONTATO                                       PIC 99.
-      03 NM-CONTATO                                       PIC X(20).
-WORKING-STORAGE SECTION.
-   01 WS-REGISTRO                                         PIC X(22) VALUE SPACES.
-   01 FILLER REDEFINES WS-REGISTRO.
-      03 WS-ID-CONTATO                                    PIC 9(02).
-      03 WS-NM-CONTATO                                    PIC X(20).
-77 WS-FS                                                  PIC 99.
-   88 FS-OK                                               VALUE 0.
-77 WS-EOF                                                 PIC X.
-   88 EOF-OK                                              VALUE 'S' FALSE 'N'.
-77 WS-EXIT                                                PIC X.     
-   88 EXIT-OK                                             VALUE 'F' FALSE 'N'.
-77 WS-CONT                                                PIC 9(003) VALUE ZEROS.
-PROCEDURE DIVISION.
-    DISPLAY '*** LISTAGEM DE CONTATOS ***' 
-    SET EXIT-OK                         TO FALSE
-    PERFORM P300-LISTAR       THRU    P300-FIM
-    PERFORM P900-FIM
-    .
-P300-LISTAR.
-     SET EOF-OK                         TO FALSE
-     SET FS-OK                          TO TRUE
-     SET WS-CONT                        TO 0.
-     
-     OPEN INPUT CONTATOS 
-     
-     IF FS-OK THEN
-        PERFORM UNTIL EOF-OK
-        
-            READ CONTATOS INTO WS-REGISTRO
-                 AT END 
-                    SET EOF-OK TO TRUE 
-                 NOT AT END 
-                    ADD 1      TO WS-CONT
-                    DISPLAY 'REGISTRO'
-                            WS-CONT
-                            ': '
-                            WS-ID-CONTATO
-                            ' - '
-                            WS-NM-CONTATO
-            END-READ
-        END-PERFORM
-     ELSE 
-        DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS.'
-        DISPLAY 'FILE STATUS: ' WS-FS
-         END-IF
-     
-     
-     CLOSE CONTATOS
-     .
-P300-FIM.
-P900-FIM.
-STOP RUN.
-REGISTRO 002: 01 - ANA LUIZA
-REGISTRO 003: 03 - ANA LUCIA
-REGISTRO 004: 04 - HUMBERTO SANTOS
-REGISTRO 005: 05 - FULANO DE TAL
-REGISTRO 006: 21 - 1121121
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    LISCNTT.
+000300 AUTHOR.        JESSICA ZANON.
+000400 INSTALLATION.  CURSO COBOL - MODULO CONTATOS.
+000500 DATE-WRITTEN.  2024-01-20.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    PURPOSE....: LISTAR CONTATOS DO ARQUIVO CONTATOS.DAT EM
+000900*                 SEQUENCIA DE ID-CONTATO, EM MODO CONSOLE OU EM
+001000*                 MODO RELATORIO (CABECALHO/PAGINACAO).
+001100*                 PARAMETROS (LINHA DE COMANDO, SEPARADOS POR
+001200*                 ESPACO):
+001300*                   RELATORIO     - GERA RELATORIO PAGINADO
+001400*                                   EM VEZ DO DISPLAY SIMPLES
+001450*                   TODOS         - LISTA TAMBEM OS CONTATOS
+001460*                                   INATIVOS (PADRAO: OMITIR)
+001470*                   CSV           - GRAVA CADA CONTATO EM
+001480*                                   CTTCSV.CSV, NO FORMATO
+001490*                                   DELIMITADO POR VIRGULA
+001495*                   NOME          - LISTA EM ORDEM ALFABETICA DE
+001496*                                   NM-CONTATO (SORT), EM VEZ DA
+001497*                                   ORDEM FISICA DE ID-CONTATO
+001498*                   RETOMAR       - RETOMA A LISTAGEM SEQUENCIAL
+001499*                                   (ORDEM DE ID-CONTATO) A PARTIR
+001499*                                    DO ULTIMO PONTO DE CONTROLE
+001499*                                    GRAVADO EM LSTCKPT.DAT
+001499*                   PESSOAL/      - LISTA SOMENTE CONTATOS DA
+001499*                   COMERCIAL/      CATEGORIA (CAT-CONTATO)
+001499*                   FORNECEDOR      INFORMADA (PADRAO: TODAS)
+001500*----------------------------------------------------------------*
+001600*    HISTORICO DE ALTERACOES
+001700*    DATA       AUTOR   DESCRICAO
+001800*    ---------- ------- ----------------------------------------
+001900*    2024-01-20 JSZ     PROGRAMA CRIADO (LISTAGEM SEQUENCIAL).
+002000*    2024-06-18 JSZ     ID-CONTATO AMPLIADO PARA 9(06).
+002100*    2024-06-25 JSZ     INCLUIDO MODO RELATORIO (CABECALHO,
+002200*                       PAGINACAO E TOTAL DE CONTROLE).
+002250*    2024-07-15 JSZ     CONTATOS INATIVOS (ST-CONTATO) DEIXAM DE
+002260*                       SER LISTADOS, SALVO PARAMETRO TODOS.
+002270*    2024-08-05 JSZ     INCLUIDO PARAMETRO CSV (EXPORTACAO PARA
+002280*                       ARQUIVO DELIMITADO POR VIRGULA).
+002290*    2024-08-09 JSZ     INCLUIDO PARAMETRO NOME (LISTAGEM
+002295*                       ORDENADA POR NM-CONTATO VIA SORT).
+002296*    2024-08-09 JSZ     INCLUIDO PARAMETRO RETOMAR (REINICIO DA
+002297*                       LISTAGEM SEQUENCIAL A PARTIR DE UM PONTO
+002298*                       DE CONTROLE EM LSTCKPT.DAT).
+002299*    2024-08-09 JSZ     WS-CONTATOS-DSN PASSA A SER OBTIDO DA
+002299*                       VARIAVEL DE AMBIENTE CONTATOS_DSN, QUANDO
+002299*                       DEFINIDA.
+002299*    2024-08-09 JSZ     SD-REG-CONTATOS/REG-SORTSAI AMPLIADOS
+002299*                       PARA ACOMPANHAR O NOVO SALDO-CONTATO.
+002299*    2024-08-09 JSZ     INCLUIDO FILTRO POR CATEGORIA (PARAMETRO
+002299*                       PESSOAL/COMERCIAL/FORNECEDOR).
+002299*    2024-08-09 JSZ     P300-LISTAR PASSA A EMITIR UM TOTAL DE
+002299*                       CONTROLE AO FINAL DE TODA EXECUCAO (LIDOS,
+002299*                       LISTADOS, ATIVOS/INATIVOS E QUEBRA POR
+002299*                       CATEGORIA), NO RELATORIO OU NO CONSOLE.
+002299*    2024-08-09 JSZ     LSTCKPT.DAT PASSA A GRAVAR TAMBEM OS
+002299*                       CONTADORES DO TOTAL DE CONTROLE, PARA QUE
+002299*                       UMA RETOMADA (RETOMAR) NAO MISTURE UM
+002299*                       WS-CONT ACUMULADO COM CONTADORES ZERADOS.
+002299*    2024-08-09 JSZ     P320-EXIBIR-REGISTRO (RELATORIO E CONSOLE)
+002299*                       PASSA A MOSTRAR TAMBEM EMAIL E ENDERECO
+002299*                       (RUA/BAIRRO/CIDADE), JA PRESENTES NO CSV.
+002299*                       WS-LINHA-DET/REG-RELCTT AMPLIADOS PARA
+002299*                       X(200) PARA COMPORTAR A LINHA MAIS LARGA.
+002299*    2024-08-09 JSZ     P300-LISTAR PASSA A FECHAR O RELCTT JA
+002299*                       ABERTO ANTES DE ABORTAR POR FALHA NA
+002299*                       ABERTURA DO CSVCTT (RELATORIO+CSV JUNTOS).
+002300******************************************************************
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SPECIAL-NAMES.
+002700     DECIMAL-POINT IS COMMA.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT CONTATOS ASSIGN TO WS-CONTATOS-DSN
+003100         ORGANIZATION IS INDEXED
+003200         ACCESS MODE IS SEQUENTIAL
+003300         RECORD KEY IS ID-CONTATO
+003310         ALTERNATE RECORD KEY IS NM-CONTATO WITH DUPLICATES
+003400         FILE STATUS IS WS-FS.
+003500     SELECT RELCTT ASSIGN TO WS-RELCTT-DSN
+003600         ORGANIZATION IS LINE SEQUENTIAL
+003700         FILE STATUS IS WS-FS-REL.
+003710     SELECT CSVCTT ASSIGN TO WS-CSVCTT-DSN
+003720         ORGANIZATION IS LINE SEQUENTIAL
+003730         FILE STATUS IS WS-FS-CSV.
+003740     SELECT SORTCTT ASSIGN TO "SRTWK1".
+003750     SELECT SORTSAI ASSIGN TO WS-SORTSAI-DSN
+003760         FILE STATUS IS WS-FS-SORTSAI.
+003770     SELECT LSTCKPT ASSIGN TO WS-LSTCKPT-DSN
+003780         ORGANIZATION IS LINE SEQUENTIAL
+003790         FILE STATUS IS WS-FS-CKPT.
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  CONTATOS.
+004100     COPY CONTREG.
+004200 FD  RELCTT.
+004300 01  REG-RELCTT                   PIC X(200).
+004310 FD  CSVCTT.
+004320 01  REG-CSVCTT                   PIC X(200).
+004330 SD  SORTCTT.
+004340 01  SD-REG-CONTATOS.
+004350     03  SD-ID-CONTATO            PIC 9(06).
+004360     03  SD-NM-CONTATO            PIC X(20).
+004370     03  SD-TEL-CONTATO           PIC X(15).
+004380     03  SD-EMAIL-CONTATO         PIC X(40).
+004390     03  SD-END-CONTATO.
+004400         05  SD-END-RUA           PIC X(20).
+004410         05  SD-END-BAIRRO        PIC X(20).
+004420         05  SD-END-CIDADE        PIC X(30).
+004430     03  SD-ST-CONTATO            PIC X(01).
+004435     03  SD-SALDO-CONTATO         PIC S9(09)V99.
+004436     03  SD-CAT-CONTATO           PIC X(10).
+004440 FD  SORTSAI.
+004450 01  REG-SORTSAI                  PIC X(173).
+004452 FD  LSTCKPT.
+004454 01  REG-CKPT.
+004456     03  CKPT-ID                  PIC 9(06).
+004458     03  CKPT-CONT                PIC 9(03).
+004459     03  CKPT-LIDOS               PIC 9(003).
+004460     03  CKPT-ATIVOS              PIC 9(003).
+004461     03  CKPT-INATIVOS            PIC 9(003).
+004462     03  CKPT-CAT-PESSOAL         PIC 9(003).
+004463     03  CKPT-CAT-COMERCIAL       PIC 9(003).
+004464     03  CKPT-CAT-FORNECEDOR      PIC 9(003).
+004465     03  CKPT-CAT-OUTRAS          PIC 9(003).
+004460 WORKING-STORAGE SECTION.
+004500     COPY CONTREGW.
+004600 01  WS-CONTATOS-DSN              PIC X(100) VALUE 'CONTATOS.DAT'.
+004700 01  WS-RELCTT-DSN                PIC X(100) VALUE 'RELCTT.LST'.
+004710 01  WS-CSVCTT-DSN                PIC X(100) VALUE 'CTTCSV.CSV'.
+004720 01  WS-SORTSAI-DSN               PIC X(100) VALUE 'SORTSAI.TMP'.
+004725 01  WS-LSTCKPT-DSN               PIC X(100) VALUE 'LSTCKPT.DAT'.
+004800 77  WS-FS                        PIC X(02) VALUE '00'.
+004900     88 FS-OK                     VALUE '00'.
+005000 77  WS-FS-REL                    PIC X(02) VALUE '00'.
+005100     88 FS-REL-OK                 VALUE '00'.
+005110 77  WS-FS-CSV                    PIC X(02) VALUE '00'.
+005120     88 FS-CSV-OK                 VALUE '00'.
+005130 77  WS-FS-SORTSAI                PIC X(02) VALUE '00'.
+005140     88 FS-SORTSAI-OK             VALUE '00'.
+005150 77  WS-FS-CKPT                   PIC X(02) VALUE '00'.
+005160     88 FS-CKPT-OK                VALUE '00'.
+005200 77  WS-FS-MSG                    PIC X(40) VALUE SPACES.
+005300 77  WS-EOF                       PIC X(01) VALUE 'N'.
+005400     88 EOF-OK                    VALUE 'S' FALSE 'N'.
+005500 77  WS-EXIT                      PIC X(01) VALUE 'N'.
+005600     88 EXIT-OK                   VALUE 'F' FALSE 'N'.
+005700 77  WS-CONT                      PIC 9(003) VALUE ZEROS.
+005710*----------------------------------------------------------------*
+005720*    CONTADORES DO TOTAL DE CONTROLE (TODO REGISTRO LIDO, SEJA   *
+005730*    OU NAO EXIBIDO, ENTRA NESTA CONTAGEM - A DE WS-CONT ACIMA   *
+005740*    SO CRESCE PARA O QUE FOI DE FATO LISTADO)                   *
+005750*----------------------------------------------------------------*
+005760 77  WS-CONT-LIDOS                 PIC 9(003) VALUE ZEROS.
+005770 77  WS-CONT-ATIVOS                PIC 9(003) VALUE ZEROS.
+005780 77  WS-CONT-INATIVOS              PIC 9(003) VALUE ZEROS.
+005790 77  WS-CONT-CAT-PESSOAL           PIC 9(003) VALUE ZEROS.
+005791 77  WS-CONT-CAT-COMERCIAL         PIC 9(003) VALUE ZEROS.
+005792 77  WS-CONT-CAT-FORNECEDOR        PIC 9(003) VALUE ZEROS.
+005793 77  WS-CONT-CAT-OUTRAS            PIC 9(003) VALUE ZEROS.
+005800*----------------------------------------------------------------*
+005900*    AREA DE TRATAMENTO DE PARAMETROS DE EXECUCAO                *
+006000*----------------------------------------------------------------*
+006100 01  WS-PARM-LINHA                PIC X(80) VALUE SPACES.
+006200 01  WS-PARM-TOKENS.
+006300     03  WS-PARM-TOKEN            PIC X(20) OCCURS 10 TIMES
+006400                                  INDEXED BY WS-PARM-IDX.
+006500 01  WS-SW-RELATORIO              PIC X(01) VALUE 'N'.
+006600     88 MODO-RELATORIO            VALUE 'S'.
+006650 01  WS-SW-TODOS                  PIC X(01) VALUE 'N'.
+006660     88 LISTA-TODOS                VALUE 'S'.
+006670 01  WS-SW-CSV                    PIC X(01) VALUE 'N'.
+006680     88 MODO-CSV                   VALUE 'S'.
+006690 01  WS-SW-NOME                   PIC X(01) VALUE 'N'.
+006700     88 MODO-NOME                  VALUE 'S'.
+006710 01  WS-SW-RETOMAR                PIC X(01) VALUE 'N'.
+006720     88 MODO-RETOMAR               VALUE 'S'.
+006721 01  WS-SW-CATFILTRO              PIC X(01) VALUE 'N'.
+006722     88 FILTRA-CATEGORIA          VALUE 'S'.
+006723 01  WS-FILTRO-CAT                PIC X(10) VALUE SPACES.
+006730*----------------------------------------------------------------*
+006740*    AREA DE CONTROLE DO PONTO DE RETOMADA (CHECKPOINT)           *
+006750*----------------------------------------------------------------*
+006760 77  WS-CKPT-INTERVALO            PIC 9(03) VALUE 50.
+006770 77  WS-CKPT-CONTADOR             PIC 9(03) VALUE ZEROS.
+006700*----------------------------------------------------------------*
+006800*    AREA DE CONTROLE DO RELATORIO PAGINADO                      *
+006900*----------------------------------------------------------------*
+007000 77  WS-MAX-LINHAS-PAG            PIC 9(02) VALUE 20.
+007100 77  WS-LINHAS-PAG                PIC 9(02) VALUE ZEROS.
+007200 77  WS-PAGINA                    PIC 9(04) VALUE ZEROS.
+007300 01  WS-DATA-EXEC.
+007400     03  WS-DATA-AAAA             PIC 9(04).
+007500     03  WS-DATA-MM               PIC 9(02).
+007600     03  WS-DATA-DD               PIC 9(02).
+007700 01  WS-DATA-EXEC-BR              PIC X(10) VALUE SPACES.
+007800 01  WS-LINHA-DET                 PIC X(200) VALUE SPACES.
+007900 PROCEDURE DIVISION.
+008000******************************************************************
+008100*    0000-MAINLINE - ROTINA PRINCIPAL                            *
+008200******************************************************************
+008300 0000-MAINLINE.
+008350     PERFORM 9300-OBTER-DSN-CONTATOS THRU 9300-FIM
+008400     DISPLAY '*** LISTAGEM DE CONTATOS ***'
+008500     SET EXIT-OK                  TO FALSE
+008600     ACCEPT WS-PARM-LINHA         FROM COMMAND-LINE
+008700     PERFORM P100-ANALISAR-PARM   THRU P100-FIM
+008750     IF FILTRA-CATEGORIA
+008760        DISPLAY 'FILTRANDO PELA CATEGORIA: ' WS-FILTRO-CAT
+008770     END-IF
+008800     PERFORM P300-LISTAR          THRU P300-FIM
+008900     PERFORM P900-FIM
+009000     .
+009100******************************************************************
+009200*    P100-ANALISAR-PARM - QUEBRA A LINHA DE PARAMETROS EM TOKENS *
+009300*                         E ARMA AS CHAVES DE EXECUCAO           *
+009400******************************************************************
+009500 P100-ANALISAR-PARM.
+009600     MOVE SPACES                  TO WS-PARM-TOKENS
+009700     UNSTRING WS-PARM-LINHA DELIMITED BY ALL SPACES
+009800         INTO WS-PARM-TOKEN(1)  WS-PARM-TOKEN(2)
+009900              WS-PARM-TOKEN(3)  WS-PARM-TOKEN(4)
+010000              WS-PARM-TOKEN(5)  WS-PARM-TOKEN(6)
+010100              WS-PARM-TOKEN(7)  WS-PARM-TOKEN(8)
+010200              WS-PARM-TOKEN(9)  WS-PARM-TOKEN(10)
+010300     END-UNSTRING
+010400
+010500     SET WS-PARM-IDX              TO 1
+010600     PERFORM P110-ANALISAR-TOKEN
+010700         VARYING WS-PARM-IDX FROM 1 BY 1
+010800         UNTIL WS-PARM-IDX > 10
+010900     .
+011000 P100-FIM. EXIT.
+011100******************************************************************
+011200*    P110-ANALISAR-TOKEN - CLASSIFICA UM TOKEN DE PARAMETRO      *
+011300******************************************************************
+011400 P110-ANALISAR-TOKEN.
+011500     IF WS-PARM-TOKEN(WS-PARM-IDX) = 'RELATORIO'
+011600        MOVE 'S'                  TO WS-SW-RELATORIO
+011700     END-IF
+011750     IF WS-PARM-TOKEN(WS-PARM-IDX) = 'TODOS'
+011760        MOVE 'S'                  TO WS-SW-TODOS
+011770     END-IF
+011780     IF WS-PARM-TOKEN(WS-PARM-IDX) = 'CSV'
+011790        MOVE 'S'                  TO WS-SW-CSV
+011795     END-IF
+011796     IF WS-PARM-TOKEN(WS-PARM-IDX) = 'NOME'
+011797        MOVE 'S'                  TO WS-SW-NOME
+011798     END-IF
+011799     IF WS-PARM-TOKEN(WS-PARM-IDX) = 'RETOMAR'
+011799        MOVE 'S'                  TO WS-SW-RETOMAR
+011799     END-IF
+011801     IF WS-PARM-TOKEN(WS-PARM-IDX) = 'PESSOAL'    OR
+011801        WS-PARM-TOKEN(WS-PARM-IDX) = 'COMERCIAL'  OR
+011801        WS-PARM-TOKEN(WS-PARM-IDX) = 'FORNECEDOR'
+011801        MOVE 'S'                  TO WS-SW-CATFILTRO
+011801        MOVE WS-PARM-TOKEN(WS-PARM-IDX) TO WS-FILTRO-CAT
+011801     END-IF
+011800     .
+011900 P110-FIM. EXIT.
+012000******************************************************************
+012100*    P300-LISTAR - LE CONTATOS.DAT SEQUENCIALMENTE E EXIBE CADA  *
+012200*                  REGISTRO (CONSOLE OU RELATORIO PAGINADO)      *
+012300******************************************************************
+012400 P300-LISTAR.
+012500     SET EOF-OK                   TO FALSE
+012600     SET FS-OK                    TO TRUE
+012700     MOVE ZEROS                   TO WS-CONT
+012710     MOVE ZEROS                   TO WS-CONT-LIDOS
+012720     MOVE ZEROS                   TO WS-CONT-ATIVOS
+012730     MOVE ZEROS                   TO WS-CONT-INATIVOS
+012740     MOVE ZEROS                   TO WS-CONT-CAT-PESSOAL
+012750     MOVE ZEROS                   TO WS-CONT-CAT-COMERCIAL
+012760     MOVE ZEROS                   TO WS-CONT-CAT-FORNECEDOR
+012770     MOVE ZEROS                   TO WS-CONT-CAT-OUTRAS
+012900     MOVE ZEROS                   TO WS-PAGINA
+012910     MOVE ZEROS                   TO WS-LINHAS-PAG
+013000
+013100     IF MODO-RELATORIO
+013200        ACCEPT WS-DATA-EXEC       FROM DATE YYYYMMDD
+013300        STRING WS-DATA-DD   DELIMITED BY SIZE
+013400               '/'          DELIMITED BY SIZE
+013500               WS-DATA-MM   DELIMITED BY SIZE
+013600               '/'          DELIMITED BY SIZE
+013700               WS-DATA-AAAA DELIMITED BY SIZE
+013800               INTO WS-DATA-EXEC-BR
+013900        END-STRING
+014000        OPEN OUTPUT RELCTT
+014100        IF NOT FS-REL-OK
+014200           DISPLAY 'ERRO AO ABRIR O ARQUIVO DE RELATORIO.'
+014300           GO TO P300-FIM
+014400        END-IF
+014500     END-IF
+014510
+014520     IF MODO-CSV
+014530        OPEN OUTPUT CSVCTT
+014540        IF NOT FS-CSV-OK
+014550           DISPLAY 'ERRO AO ABRIR O ARQUIVO CSV.'
+014555           IF MODO-RELATORIO
+014557              CLOSE RELCTT
+014558           END-IF
+014560           GO TO P300-FIM
+014570        END-IF
+014580        MOVE SPACES               TO REG-CSVCTT
+014585        STRING 'ID,NOME,TELEFONE,EMAIL,RUA,BAIRRO,CIDADE,STATUS,'
+014586                                  DELIMITED BY SIZE
+014587               'CATEGORIA'        DELIMITED BY SIZE
+014590               INTO REG-CSVCTT
+014591        END-STRING
+014595        WRITE REG-CSVCTT
+014600     END-IF
+014610
+014620     IF MODO-NOME
+014630        PERFORM P305-LISTAR-ORDENADO THRU P305-FIM
+014640     ELSE
+014650        PERFORM P310-LISTAR-SEQUENCIAL THRU P310-FIM
+014660     END-IF
+014670
+014690     PERFORM P340-TOTAL-CONTROLE  THRU P340-FIM
+014695     IF MODO-RELATORIO
+014696        CLOSE RELCTT
+014697     END-IF
+014697
+014698     IF MODO-CSV
+014699        CLOSE CSVCTT
+014700     END-IF
+014710     .
+014720 P300-FIM. EXIT.
+014730******************************************************************
+014740*    P305-LISTAR-ORDENADO - ORDENA CONTATOS.DAT POR NM-CONTATO    *
+014750*                       (SORT) E EXIBE NA SEQUENCIA ALFABETICA    *
+014760******************************************************************
+014770 P305-LISTAR-ORDENADO.
+014780     SORT SORTCTT
+014790         ON ASCENDING KEY SD-NM-CONTATO
+014800         USING CONTATOS
+014810         GIVING SORTSAI
+014820
+014830     OPEN INPUT SORTSAI
+014840     IF FS-SORTSAI-OK THEN
+014850        PERFORM UNTIL EOF-OK
+014860            READ SORTSAI INTO WS-REGISTRO
+014870                 AT END
+014880                    SET EOF-OK TO TRUE
+014890                 NOT AT END
+014895                    PERFORM P322-CONTABILIZAR-REGISTRO
+014896                        THRU P322-FIM
+014900                    IF (WS-CONTATO-ATIVO OR LISTA-TODOS) AND
+014901                       (NOT FILTRA-CATEGORIA OR
+014902                        WS-CAT-CONTATO = WS-FILTRO-CAT)
+014910                       ADD 1      TO WS-CONT
+014920                       PERFORM P320-EXIBIR-REGISTRO
+014930                           THRU P320-FIM
+014940                    END-IF
+014950            END-READ
+014960        END-PERFORM
+014970     ELSE
+014980        DISPLAY 'ERRO AO ABRIR O ARQUIVO ORDENADO TEMPORARIO.'
+014990     END-IF
+015000     CLOSE SORTSAI
+015010     .
+015020 P305-FIM. EXIT.
+015030******************************************************************
+015040*    P310-LISTAR-SEQUENCIAL - LE CONTATOS.DAT NA ORDEM FISICA DO  *
+015050*                       ARQUIVO (SEQUENCIA DE ID-CONTATO)         *
+015060******************************************************************
+015070 P310-LISTAR-SEQUENCIAL.
+015080     MOVE ZEROS                   TO WS-CKPT-CONTADOR
+015085     OPEN INPUT CONTATOS
+015090
+015100     IF FS-OK THEN
+015110        IF MODO-RETOMAR
+015115           PERFORM P312-LER-CHECKPOINT THRU P312-FIM
+015120           START CONTATOS KEY IS GREATER THAN ID-CONTATO
+015125               INVALID KEY
+015130                  SET EOF-OK      TO TRUE
+015135                  DISPLAY 'NENHUM CONTATO APOS O PONTO DE '
+015140                          'CONTROLE - LISTAGEM ENCERRADA.'
+015145           END-START
+015150        END-IF
+015200        PERFORM UNTIL EOF-OK
+015300            READ CONTATOS INTO WS-REGISTRO
+015400                 AT END
+015500                    SET EOF-OK TO TRUE
+015510                 NOT AT END
+015515                    PERFORM P322-CONTABILIZAR-REGISTRO
+015516                        THRU P322-FIM
+015600                    IF (WS-CONTATO-ATIVO OR LISTA-TODOS) AND
+015601                       (NOT FILTRA-CATEGORIA OR
+015602                        WS-CAT-CONTATO = WS-FILTRO-CAT)
+015700                       ADD 1      TO WS-CONT
+015800                       PERFORM P320-EXIBIR-REGISTRO
+015810                           THRU P320-FIM
+015820                       ADD 1      TO WS-CKPT-CONTADOR
+015830                       IF WS-CKPT-CONTADOR >= WS-CKPT-INTERVALO
+015840                          PERFORM P315-GRAVAR-CHECKPOINT
+015850                              THRU P315-FIM
+015860                          MOVE ZEROS TO WS-CKPT-CONTADOR
+015870                       END-IF
+015900                    END-IF
+016000            END-READ
+016100        END-PERFORM
+016150        PERFORM P316-LIMPAR-CHECKPOINT THRU P316-FIM
+016200     ELSE
+016300        PERFORM 9000-TRADUZIR-FS
+016400        DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS: ' WS-FS-MSG
+016500     END-IF
+016600
+016700     CLOSE CONTATOS
+016800     .
+016900 P310-FIM. EXIT.
+016910******************************************************************
+016920*    P312-LER-CHECKPOINT - LE O ULTIMO PONTO DE CONTROLE GRAVADO   *
+016930*                       E REPOSICIONA ID-CONTATO/WS-CONT           *
+016940******************************************************************
+016950 P312-LER-CHECKPOINT.
+016960     MOVE ZEROS                   TO ID-CONTATO
+016970     OPEN INPUT LSTCKPT
+016980     IF FS-CKPT-OK
+016990        READ LSTCKPT
+017000            AT END
+017010               DISPLAY 'NENHUM PONTO DE CONTROLE ENCONTRADO - '
+017020                       'INICIANDO DO PRIMEIRO CONTATO.'
+017030            NOT AT END
+017040               MOVE CKPT-ID      TO ID-CONTATO
+017050               MOVE CKPT-CONT    TO WS-CONT
+017051               MOVE CKPT-LIDOS   TO WS-CONT-LIDOS
+017052               MOVE CKPT-ATIVOS  TO WS-CONT-ATIVOS
+017053               MOVE CKPT-INATIVOS TO WS-CONT-INATIVOS
+017054               MOVE CKPT-CAT-PESSOAL TO WS-CONT-CAT-PESSOAL
+017055               MOVE CKPT-CAT-COMERCIAL TO
+017056                       WS-CONT-CAT-COMERCIAL
+017057               MOVE CKPT-CAT-FORNECEDOR TO
+017058                       WS-CONT-CAT-FORNECEDOR
+017059               MOVE CKPT-CAT-OUTRAS TO WS-CONT-CAT-OUTRAS
+017060               DISPLAY 'RETOMANDO A LISTAGEM APOS O CONTATO '
+017070                       ID-CONTATO '.'
+017080        END-READ
+017090        CLOSE LSTCKPT
+017100     ELSE
+017110        DISPLAY 'NENHUM PONTO DE CONTROLE ENCONTRADO - '
+017120                'INICIANDO DO PRIMEIRO CONTATO.'
+017130     END-IF
+017140     .
+017150 P312-FIM. EXIT.
+017160******************************************************************
+017170*    P315-GRAVAR-CHECKPOINT - GRAVA O ULTIMO ID-CONTATO/WS-CONT    *
+017180*                       PROCESSADOS EM LSTCKPT.DAT                 *
+017190******************************************************************
+017200 P315-GRAVAR-CHECKPOINT.
+017210     MOVE ID-CONTATO              TO CKPT-ID
+017220     MOVE WS-CONT                 TO CKPT-CONT
+017221     MOVE WS-CONT-LIDOS           TO CKPT-LIDOS
+017222     MOVE WS-CONT-ATIVOS          TO CKPT-ATIVOS
+017223     MOVE WS-CONT-INATIVOS        TO CKPT-INATIVOS
+017224     MOVE WS-CONT-CAT-PESSOAL     TO CKPT-CAT-PESSOAL
+017225     MOVE WS-CONT-CAT-COMERCIAL   TO CKPT-CAT-COMERCIAL
+017226     MOVE WS-CONT-CAT-FORNECEDOR  TO CKPT-CAT-FORNECEDOR
+017227     MOVE WS-CONT-CAT-OUTRAS      TO CKPT-CAT-OUTRAS
+017230     OPEN OUTPUT LSTCKPT
+017240     WRITE REG-CKPT
+017250     CLOSE LSTCKPT
+017260     .
+017270 P315-FIM. EXIT.
+017280******************************************************************
+017290*    P316-LIMPAR-CHECKPOINT - LISTAGEM CHEGOU AO FIM DO ARQUIVO -   *
+017300*                       O PONTO DE CONTROLE DEIXA DE SER VALIDO.    *
+017310******************************************************************
+017320 P316-LIMPAR-CHECKPOINT.
+017330     MOVE ZEROS                   TO CKPT-ID CKPT-CONT
+017331                                     CKPT-LIDOS CKPT-ATIVOS
+017332                                     CKPT-INATIVOS
+017333                                     CKPT-CAT-PESSOAL
+017334                                     CKPT-CAT-COMERCIAL
+017335                                     CKPT-CAT-FORNECEDOR
+017336                                     CKPT-CAT-OUTRAS
+017340     OPEN OUTPUT LSTCKPT
+017350     WRITE REG-CKPT
+017360     CLOSE LSTCKPT
+017370     .
+017380 P316-FIM. EXIT.
+017400******************************************************************
+017500*    P320-EXIBIR-REGISTRO - EXIBE/IMPRIME UM REGISTRO LIDO        *
+017600******************************************************************
+017700 P320-EXIBIR-REGISTRO.
+017800     IF MODO-RELATORIO
+017900        IF WS-LINHAS-PAG = ZEROS OR
+018000           WS-LINHAS-PAG >= WS-MAX-LINHAS-PAG
+018100           PERFORM P330-CABECALHO THRU P330-FIM
+018200        END-IF
+018300        MOVE SPACES               TO WS-LINHA-DET
+018400        STRING WS-ID-CONTATO   DELIMITED BY SIZE
+018500               '  '            DELIMITED BY SIZE
+018600               WS-NM-CONTATO   DELIMITED BY SIZE
+018650               '  '            DELIMITED BY SIZE
+018680               WS-TEL-CONTATO  DELIMITED BY SIZE
+018681               '  '            DELIMITED BY SIZE
+018682               WS-EMAIL-CONTATO
+018683                               DELIMITED BY SIZE
+018684               '  '            DELIMITED BY SIZE
+018685               WS-END-RUA      DELIMITED BY SIZE
+018686               '  '            DELIMITED BY SIZE
+018687               WS-END-BAIRRO   DELIMITED BY SIZE
+018688               '  '            DELIMITED BY SIZE
+018689               WS-END-CIDADE   DELIMITED BY SIZE
+018700               INTO WS-LINHA-DET
+018800        END-STRING
+018900        MOVE WS-LINHA-DET         TO REG-RELCTT
+019000        WRITE REG-RELCTT
+019100        ADD 1                     TO WS-LINHAS-PAG
+019200     ELSE
+019300        DISPLAY 'REGISTRO'
+019400                WS-CONT
+019500                ': '
+019600                WS-ID-CONTATO
+019700                ' - '
+019800                WS-NM-CONTATO
+019810                ' - '
+019820                WS-TEL-CONTATO
+019830                ' - '
+019840                WS-EMAIL-CONTATO
+019841                ' - '
+019843                WS-END-RUA
+019844                ' - '
+019845                WS-END-BAIRRO
+019846                ' - '
+019847                WS-END-CIDADE
+019848                ' - '
+019842                WS-CAT-CONTATO
+019900     END-IF
+019910
+019920     IF MODO-CSV
+019930        MOVE SPACES               TO REG-CSVCTT
+019940        STRING
+019950           FUNCTION TRIM(WS-ID-CONTATO)    DELIMITED BY SIZE
+019960           ','                             DELIMITED BY SIZE
+019970           FUNCTION TRIM(WS-NM-CONTATO)    DELIMITED BY SIZE
+019980           ','                             DELIMITED BY SIZE
+019990           FUNCTION TRIM(WS-TEL-CONTATO)   DELIMITED BY SIZE
+020010           ','                             DELIMITED BY SIZE
+020020           FUNCTION TRIM(WS-EMAIL-CONTATO) DELIMITED BY SIZE
+020030           ','                             DELIMITED BY SIZE
+020040           FUNCTION TRIM(WS-END-RUA)       DELIMITED BY SIZE
+020050           ','                             DELIMITED BY SIZE
+020060           FUNCTION TRIM(WS-END-BAIRRO)    DELIMITED BY SIZE
+020070           ','                             DELIMITED BY SIZE
+020080           FUNCTION TRIM(WS-END-CIDADE)    DELIMITED BY SIZE
+020090           ','                             DELIMITED BY SIZE
+020091           WS-ST-CONTATO                   DELIMITED BY SIZE
+020092           ','                             DELIMITED BY SIZE
+020093           FUNCTION TRIM(WS-CAT-CONTATO)   DELIMITED BY SIZE
+020110           INTO REG-CSVCTT
+020120        END-STRING
+020130        WRITE REG-CSVCTT
+020140     END-IF
+020150     .
+020100 P320-FIM. EXIT.
+020160******************************************************************
+020170*    P322-CONTABILIZAR-REGISTRO - ACUMULA OS TOTAIS DE CONTROLE    *
+020180*                       (LIDOS/ATIVOS/INATIVOS/CATEGORIA) PARA     *
+020190*                       TODO REGISTRO LIDO, MESMO O QUE NAO FOR    *
+020191*                       EXIBIDO POR CAUSA DE ALGUM FILTRO           *
+020192******************************************************************
+020193 P322-CONTABILIZAR-REGISTRO.
+020194     ADD 1                        TO WS-CONT-LIDOS
+020195     IF WS-CONTATO-ATIVO
+020196        ADD 1                     TO WS-CONT-ATIVOS
+020197     ELSE
+020198        ADD 1                     TO WS-CONT-INATIVOS
+020199     END-IF
+020200     EVALUATE TRUE
+020201         WHEN WS-CAT-PESSOAL
+020202             ADD 1                TO WS-CONT-CAT-PESSOAL
+020203         WHEN WS-CAT-COMERCIAL
+020204             ADD 1                TO WS-CONT-CAT-COMERCIAL
+020205         WHEN WS-CAT-FORNECEDOR
+020206             ADD 1                TO WS-CONT-CAT-FORNECEDOR
+020207         WHEN OTHER
+020208             ADD 1                TO WS-CONT-CAT-OUTRAS
+020209     END-EVALUATE
+020210     .
+020220 P322-FIM. EXIT.
+020230******************************************************************
+020300*    P330-CABECALHO - EMITE CABECALHO/TITULO DE UMA NOVA PAGINA   *
+020400******************************************************************
+020500 P330-CABECALHO.
+020600     ADD 1                        TO WS-PAGINA
+020700     MOVE ZEROS                   TO WS-LINHAS-PAG
+020800     MOVE SPACES                  TO REG-RELCTT
+020900     WRITE REG-RELCTT
+021000     MOVE SPACES                  TO WS-LINHA-DET
+021100     STRING 'RELATORIO DE CONTATOS'   DELIMITED BY SIZE
+021200            '          DATA: '        DELIMITED BY SIZE
+021300            WS-DATA-EXEC-BR           DELIMITED BY SIZE
+021400            '      PAGINA: '          DELIMITED BY SIZE
+021500            WS-PAGINA                 DELIMITED BY SIZE
+021600            INTO WS-LINHA-DET
+021700     END-STRING
+021800     MOVE WS-LINHA-DET            TO REG-RELCTT
+021900     WRITE REG-RELCTT
+022000     MOVE SPACES                  TO REG-RELCTT
+022100     WRITE REG-RELCTT
+022200     MOVE SPACES                  TO WS-LINHA-DET
+022210     STRING 'ID      NOME                  TELEFONE  '
+022215                                  DELIMITED BY SIZE
+022220            '       EMAIL                            '
+022225                                  DELIMITED BY SIZE
+022230            '         RUA                   BAIRRO   '
+022235                                  DELIMITED BY SIZE
+022240            '             CIDADE'
+022245                                  DELIMITED BY SIZE
+022280            INTO WS-LINHA-DET
+022290     END-STRING
+022300     MOVE WS-LINHA-DET            TO REG-RELCTT
+022310     WRITE REG-RELCTT
+022320     MOVE SPACES                  TO WS-LINHA-DET
+022330     STRING '------  --------------------  ----------'
+022335                                  DELIMITED BY SIZE
+022340            '-----  ---------------------------------'
+022345                                  DELIMITED BY SIZE
+022350            '-------  --------------------  ---------'
+022355                                  DELIMITED BY SIZE
+022360            '-----------  ------'
+022365                                  DELIMITED BY SIZE
+022400            INTO WS-LINHA-DET
+022410     END-STRING
+022420     MOVE WS-LINHA-DET            TO REG-RELCTT
+022450     WRITE REG-RELCTT
+022600     .
+022700 P330-FIM. EXIT.
+022800******************************************************************
+022900*    P340-TOTAL-CONTROLE - EMITE A LINHA DE TOTAL DE CONTROLE     *
+023000******************************************************************
+023100 P340-TOTAL-CONTROLE.
+023150     MOVE SPACES                  TO WS-LINHA-DET
+023160     PERFORM P341-EMITIR-LINHA    THRU P341-FIM
+023200     MOVE SPACES                  TO WS-LINHA-DET
+023210     STRING '*** TOTAL DE CONTROLE ***' DELIMITED BY SIZE
+023220            INTO WS-LINHA-DET
+023230     END-STRING
+023240     PERFORM P341-EMITIR-LINHA    THRU P341-FIM
+023400     MOVE SPACES                  TO WS-LINHA-DET
+023500     STRING 'REGISTROS LIDOS.........: ' DELIMITED BY SIZE
+023600            WS-CONT-LIDOS                DELIMITED BY SIZE
+023700            INTO WS-LINHA-DET
+023800     END-STRING
+023810     PERFORM P341-EMITIR-LINHA    THRU P341-FIM
+023820     MOVE SPACES                  TO WS-LINHA-DET
+023830     STRING 'REGISTROS LISTADOS......: ' DELIMITED BY SIZE
+023840            WS-CONT                      DELIMITED BY SIZE
+023850            INTO WS-LINHA-DET
+023860     END-STRING
+023870     PERFORM P341-EMITIR-LINHA    THRU P341-FIM
+023880     MOVE SPACES                  TO WS-LINHA-DET
+023890     STRING 'CONTATOS ATIVOS.........: ' DELIMITED BY SIZE
+023900            WS-CONT-ATIVOS               DELIMITED BY SIZE
+023910            INTO WS-LINHA-DET
+023920     END-STRING
+023930     PERFORM P341-EMITIR-LINHA    THRU P341-FIM
+023940     MOVE SPACES                  TO WS-LINHA-DET
+023950     STRING 'CONTATOS INATIVOS.......: ' DELIMITED BY SIZE
+023960            WS-CONT-INATIVOS             DELIMITED BY SIZE
+023970            INTO WS-LINHA-DET
+023980     END-STRING
+023990     PERFORM P341-EMITIR-LINHA    THRU P341-FIM
+024000     MOVE SPACES                  TO WS-LINHA-DET
+024010     STRING 'CATEGORIA PESSOAL.......: ' DELIMITED BY SIZE
+024020            WS-CONT-CAT-PESSOAL          DELIMITED BY SIZE
+024030            INTO WS-LINHA-DET
+024040     END-STRING
+024050     PERFORM P341-EMITIR-LINHA    THRU P341-FIM
+024060     MOVE SPACES                  TO WS-LINHA-DET
+024070     STRING 'CATEGORIA COMERCIAL.....: ' DELIMITED BY SIZE
+024080            WS-CONT-CAT-COMERCIAL        DELIMITED BY SIZE
+024090            INTO WS-LINHA-DET
+024100     END-STRING
+024110     PERFORM P341-EMITIR-LINHA    THRU P341-FIM
+024120     MOVE SPACES                  TO WS-LINHA-DET
+024130     STRING 'CATEGORIA FORNECEDOR....: ' DELIMITED BY SIZE
+024140            WS-CONT-CAT-FORNECEDOR       DELIMITED BY SIZE
+024150            INTO WS-LINHA-DET
+024160     END-STRING
+024170     PERFORM P341-EMITIR-LINHA    THRU P341-FIM
+024180     MOVE SPACES                  TO WS-LINHA-DET
+024190     STRING 'SEM CATEGORIA CLASSIFICADA: ' DELIMITED BY SIZE
+024200            WS-CONT-CAT-OUTRAS           DELIMITED BY SIZE
+024210            INTO WS-LINHA-DET
+024220     END-STRING
+024230     PERFORM P341-EMITIR-LINHA    THRU P341-FIM
+024240     .
+024250 P340-FIM. EXIT.
+024260******************************************************************
+024270*    P341-EMITIR-LINHA - EMITE UMA LINHA DO TOTAL DE CONTROLE, NO *
+024280*                       RELATORIO PAGINADO (WRITE) OU NO CONSOLE  *
+024290*                       (DISPLAY), CONFORME O MODO DE EXECUCAO    *
+024300******************************************************************
+024310 P341-EMITIR-LINHA.
+024320     IF MODO-RELATORIO
+024330        MOVE WS-LINHA-DET         TO REG-RELCTT
+024340        WRITE REG-RELCTT
+024350     ELSE
+024360        DISPLAY FUNCTION TRIM(WS-LINHA-DET)
+024370     END-IF
+024380     .
+024390 P341-FIM. EXIT.
+024400******************************************************************
+024500*    P900-FIM - ENCERRAMENTO DO PROGRAMA                         *
+024600******************************************************************
+024600 P900-FIM.
+024700     STOP RUN.
+024800
+024900     COPY FSTATUS.
+025000     COPY DSNENV.
