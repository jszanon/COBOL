@@ -0,0 +1,180 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    RELANIV.
+000300 AUTHOR.        JESSICA ZANON.
+000400 INSTALLATION.  CURSO COBOL - MODULO CONTATOS.
+000500 DATE-WRITTEN.  2024-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    PURPOSE....: LISTAR OS CONTATOS ATIVOS DE CONTATOS.DAT CUJO
+000900*                 DT-NASCIMENTO CAI NO MES ATUAL OU NO MES
+001000*                 SEGUINTE, JA COM A IDADE QUE CADA UM VAI
+001100*                 COMPLETAR, EM ORDEM CRESCENTE DE DIA.
+001200*----------------------------------------------------------------*
+001300*    HISTORICO DE ALTERACOES
+001400*    DATA       AUTOR   DESCRICAO
+001500*    ---------- ------- ----------------------------------------
+001600*    2024-08-09 JSZ     PROGRAMA CRIADO (ANIVERSARIANTES DO MES).
+001650*    2024-08-09 JSZ     P320-MONTAR-SAIDA CORRIGIDO: O CALCULO
+001650*                       TRAZIA A IDADE ATUAL (UM ANO A MENOS QUE
+001650*                       A IDADE A COMPLETAR) E NAO VIRAVA O ANO
+001650*                       DE REFERENCIA QUANDO O ANIVERSARIO DE
+001650*                       JANEIRO ERA SELECIONADO EM DEZEMBRO.
+001660*    2024-08-09 JSZ     REMOVIDO O +1 QUE SOBROU NO COMPUTE DE
+001660*                       WS-IDADE: O ANO DE REFERENCIA JA E O ANO
+001660*                       EM QUE O ANIVERSARIO CAI, BASTA SUBTRAIR
+001660*                       O ANO DE NASCIMENTO.
+001700******************************************************************
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION SECTION.
+002000 SPECIAL-NAMES.
+002100     DECIMAL-POINT IS COMMA.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT CONTATOS ASSIGN TO WS-CONTATOS-DSN
+002500         ORGANIZATION IS INDEXED
+002600         ACCESS MODE IS SEQUENTIAL
+002700         RECORD KEY IS ID-CONTATO
+002800         ALTERNATE RECORD KEY IS NM-CONTATO WITH DUPLICATES
+002900         FILE STATUS IS WS-FS.
+003000     SELECT SORTANI ASSIGN TO "SRTWK2".
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  CONTATOS.
+003400     COPY CONTREG.
+003500 SD  SORTANI.
+003600 01  SD-REG-RELANIV.
+003700     03  SD-DIA-NASC              PIC 9(02).
+003800     03  SD-ID-CONTATO            PIC 9(06).
+003900     03  SD-NM-CONTATO            PIC X(20).
+004000     03  SD-DT-NASCIMENTO.
+004100         05  SD-DT-NASC-AAAA      PIC 9(04).
+004200         05  SD-DT-NASC-MM        PIC 9(02).
+004300         05  SD-DT-NASC-DD        PIC 9(02).
+004400     03  SD-IDADE                 PIC 9(03).
+004500 WORKING-STORAGE SECTION.
+004600     COPY CONTREGW.
+004700 01  WS-CONTATOS-DSN              PIC X(100) VALUE 'CONTATOS.DAT'.
+004800 77  WS-FS                        PIC X(02) VALUE '00'.
+004900     88 FS-OK                     VALUE '00'.
+005000 77  WS-FS-MSG                    PIC X(40) VALUE SPACES.
+005100 77  WS-EOF                       PIC X(01) VALUE 'N'.
+005200     88 EOF-OK                    VALUE 'S' FALSE 'N'.
+005300 77  WS-EOF-ANI                   PIC X(01) VALUE 'N'.
+005400     88 EOF-ANI-OK                VALUE 'S' FALSE 'N'.
+005500 77  WS-CONT-ANIV                 PIC 9(06) VALUE ZEROS.
+005600 01  WS-DATA-EXEC.
+005700     03  WS-DATA-AAAA             PIC 9(04).
+005800     03  WS-DATA-MM               PIC 9(02).
+005900     03  WS-DATA-DD               PIC 9(02).
+006000 77  WS-MES-ATUAL                 PIC 9(02) VALUE ZEROS.
+006100 77  WS-MES-PROXIMO               PIC 9(02) VALUE ZEROS.
+006200 77  WS-IDADE                     PIC 9(03) VALUE ZEROS.
+006250 77  WS-ANO-ANIVERSARIO           PIC 9(04) VALUE ZEROS.
+006300 PROCEDURE DIVISION.
+006400******************************************************************
+006500*    0000-MAINLINE - ROTINA PRINCIPAL                            *
+006600******************************************************************
+006700 0000-MAINLINE.
+006800     PERFORM 9300-OBTER-DSN-CONTATOS THRU 9300-FIM
+006900     DISPLAY '*** ANIVERSARIANTES DO MES (ATUAL E SEGUINTE) ***'
+007000     ACCEPT WS-DATA-EXEC          FROM DATE YYYYMMDD
+007100     MOVE WS-DATA-MM              TO WS-MES-ATUAL
+007200     IF WS-DATA-MM = 12
+007300        MOVE 1                    TO WS-MES-PROXIMO
+007400     ELSE
+007500        COMPUTE WS-MES-PROXIMO = WS-DATA-MM + 1
+007600     END-IF
+007700     PERFORM P300-GERAR-RELATORIO THRU P300-FIM
+007800     PERFORM P900-FIM
+007900     .
+008000******************************************************************
+008100*    P300-GERAR-RELATORIO - SELECIONA OS ANIVERSARIANTES DO MES  *
+008200*                 ATUAL/SEGUINTE (INPUT PROCEDURE) E OS EXIBE EM *
+008300*                 ORDEM DE DIA (OUTPUT PROCEDURE)                *
+008400******************************************************************
+008500 P300-GERAR-RELATORIO.
+008600     SORT SORTANI
+008700         ON ASCENDING KEY SD-DIA-NASC
+008800         INPUT PROCEDURE  P310-SELECIONAR THRU P310-FIM
+008900         OUTPUT PROCEDURE P330-EXIBIR     THRU P330-FIM
+009000     .
+009100 P300-FIM. EXIT.
+009200******************************************************************
+009300*    P310-SELECIONAR - LE CONTATOS.DAT E LIBERA PARA O SORT SO OS*
+009400*                 CONTATOS ATIVOS QUE FAZEM ANIVERSARIO NO MES   *
+009500*                 ATUAL OU NO MES SEGUINTE                       *
+009600******************************************************************
+009700 P310-SELECIONAR.
+009800     OPEN INPUT CONTATOS
+009900
+010000     IF FS-OK THEN
+010100        PERFORM UNTIL EOF-OK
+010200            READ CONTATOS INTO WS-REGISTRO
+010300                 AT END
+010400                    SET EOF-OK TO TRUE
+010500                 NOT AT END
+010600                    IF WS-CONTATO-ATIVO AND
+010700                       (WS-DT-NASC-MM = WS-MES-ATUAL OR
+010800                        WS-DT-NASC-MM = WS-MES-PROXIMO)
+010900                       PERFORM P320-MONTAR-SAIDA THRU P320-FIM
+011000                    END-IF
+011100            END-READ
+011200        END-PERFORM
+011300     ELSE
+011400        PERFORM 9000-TRADUZIR-FS
+011500        DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS: ' WS-FS-MSG
+011600     END-IF
+011700
+011800     CLOSE CONTATOS
+011900     .
+012000 P310-FIM. EXIT.
+012100******************************************************************
+012200*    P320-MONTAR-SAIDA - CALCULA A IDADE A COMPLETAR E LIBERA O  *
+012300*                 REGISTRO DE SAIDA PARA O SORT                  *
+012400******************************************************************
+012500 P320-MONTAR-SAIDA.
+012550     MOVE WS-DATA-AAAA            TO WS-ANO-ANIVERSARIO
+012560     IF WS-DT-NASC-MM = WS-MES-PROXIMO AND
+012570        WS-DT-NASC-MM < WS-DATA-MM
+012580        ADD 1                     TO WS-ANO-ANIVERSARIO
+012590     END-IF
+012600     COMPUTE WS-IDADE = WS-ANO-ANIVERSARIO - WS-DT-NASC-AAAA
+013100
+013200     MOVE WS-DT-NASC-DD           TO SD-DIA-NASC
+013300     MOVE WS-ID-CONTATO           TO SD-ID-CONTATO
+013400     MOVE WS-NM-CONTATO           TO SD-NM-CONTATO
+013500     MOVE WS-DT-NASCIMENTO        TO SD-DT-NASCIMENTO
+013600     MOVE WS-IDADE                TO SD-IDADE
+013700     RELEASE SD-REG-RELANIV
+013800     .
+013900 P320-FIM. EXIT.
+014000******************************************************************
+014100*    P330-EXIBIR - DEVOLVE OS REGISTROS JA ORDENADOS POR DIA E   *
+014200*                 EXIBE CADA ANIVERSARIANTE, COM TOTAL AO FINAL  *
+014300******************************************************************
+014400 P330-EXIBIR.
+014500     SET EOF-ANI-OK               TO FALSE
+014600     PERFORM UNTIL EOF-ANI-OK
+014700         RETURN SORTANI INTO SD-REG-RELANIV
+014800             AT END
+014900                SET EOF-ANI-OK    TO TRUE
+015000             NOT AT END
+015100                ADD 1             TO WS-CONT-ANIV
+015200                DISPLAY 'DIA ' SD-DIA-NASC ' - ' SD-ID-CONTATO
+015300                        ' - ' SD-NM-CONTATO ' - FAZ ' SD-IDADE
+015400                        ' ANOS'
+015500         END-RETURN
+015600     END-PERFORM
+015700
+015800     DISPLAY ' '
+015900     DISPLAY 'TOTAL DE ANIVERSARIANTES: ' WS-CONT-ANIV
+016000     .
+016100 P330-FIM. EXIT.
+016200******************************************************************
+016300*    P900-FIM - ENCERRAMENTO DO PROGRAMA                         *
+016400******************************************************************
+016500 P900-FIM.
+016600     STOP RUN.
+016700
+016800     COPY FSTATUS.
+016900     COPY DSNENV.
