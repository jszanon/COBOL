@@ -0,0 +1,407 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CADCTT.
+000300 AUTHOR.        JESSICA ZANON.
+000400 INSTALLATION.  CURSO COBOL - MODULO CONTATOS.
+000500 DATE-WRITTEN.  2024-06-11.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    PURPOSE....: MANUTENCAO (INCLUSAO/ALTERACAO) DE CONTATOS NO
+000900*                 ARQUIVO INDEXADO CONTATOS.DAT.
+001000*----------------------------------------------------------------*
+001100*    HISTORICO DE ALTERACOES
+001200*    DATA       AUTOR   DESCRICAO
+001300*    ---------- ------- ----------------------------------------
+001400*    2024-06-11 JSZ     PROGRAMA CRIADO (INCLUIR / ALTERAR).
+001450*    2024-07-09 JSZ     INCLUSAO/ALTERACAO PASSA A CAPTURAR
+001460*                       TELEFONE, EMAIL E ENDERECO.
+001470*    2024-07-15 JSZ     INCLUIDA OPCAO DE EXCLUSAO LOGICA
+001480*                       (ST-CONTATO = INATIVO).
+001490*    2024-07-22 JSZ     INCLUIR PASSA A AVISAR QUANDO O NOME
+001492*                       INFORMADO SE PARECE COM UM JA CADASTRADO.
+001494*    2024-07-29 JSZ     TODA INCLUSAO/ALTERACAO/EXCLUSAO PASSA A
+001496*                       GRAVAR UM REGISTRO NO ARQUIVO DE
+001498*                       AUDITORIA (AUDCTT.LOG).
+001499*    2024-08-09 JSZ     WS-CONTATOS-DSN PASSA A SER OBTIDO DA
+001499*                       VARIAVEL DE AMBIENTE CONTATOS_DSN, QUANDO
+001499*                       DEFINIDA.
+001499*    2024-08-09 JSZ     ALTERAR/EXCLUIR PASSAM A BLOQUEAR O
+001499*                       REGISTRO (READ ... WITH LOCK) ATE A
+001499*                       REWRITE, PARA CONVIVER COM CONSULTAS
+001499*                       CONCORRENTES EM CONSCTT.
+001499*    2024-08-09 JSZ     INCLUIR/ALTERAR PASSAM A CAPTURAR O
+001499*                       SALDO-CONTATO, USADO PELO RELATORIO
+001499*                       RELSALDO.
+001499*    2024-08-09 JSZ     INCLUIR PASSA A GERAR UM EMAIL PADRAO
+001499*                       (COPYBOOK EMAILGEN) QUANDO O EMAIL E
+001499*                       DEIXADO EM BRANCO.
+001499*    2024-08-09 JSZ     INCLUIR/ALTERAR PASSAM A CAPTURAR A
+001499*                       CATEGORIA DO CONTATO (CAT-CONTATO).
+001499*    2024-08-09 JSZ     INCLUIR/ALTERAR PASSAM A CAPTURAR A
+001499*                       DATA DE NASCIMENTO (DT-NASCIMENTO), USADA
+001499*                       PELO RELATORIO RELANIV.
+001499*    2024-08-09 JSZ     WS-REG-ANTERIOR-AUD AMPLIADO PARA X(181),
+001499*                       ACOMPANHANDO O TAMANHO ATUAL DE
+001499*                       REG-CONTATOS (ESTAVA DEFASADO DESDE A
+001499*                       INCLUSAO DE SALDO-CONTATO).
+001500******************************************************************
+001600 ENVIRONMENT DIVISION.
+001700 CONFIGURATION SECTION.
+001800 SPECIAL-NAMES.
+001900     DECIMAL-POINT IS COMMA.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT CONTATOS ASSIGN TO WS-CONTATOS-DSN
+002300         ORGANIZATION IS INDEXED
+002400         ACCESS MODE IS DYNAMIC
+002500         RECORD KEY IS ID-CONTATO
+002510         ALTERNATE RECORD KEY IS NM-CONTATO WITH DUPLICATES
+002520         LOCK MODE IS MANUAL
+002600         FILE STATUS IS WS-FS.
+002610     SELECT AUDITORIA ASSIGN TO WS-AUDITORIA-DSN
+002620         ORGANIZATION IS LINE SEQUENTIAL
+002630         FILE STATUS IS WS-FS-AUD.
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900 FD  CONTATOS.
+003000     COPY CONTREG.
+003010 FD  AUDITORIA.
+003020     COPY AUDREG.
+003100 WORKING-STORAGE SECTION.
+003200 01  WS-CONTATOS-DSN              PIC X(100) VALUE 'CONTATOS.DAT'.
+003300 01  WS-OPCAO                     PIC X(01) VALUE SPACES.
+003400     88 OPC-INCLUIR               VALUE '1'.
+003500     88 OPC-ALTERAR               VALUE '2'.
+003550     88 OPC-EXCLUIR               VALUE '3'.
+003600     88 OPC-SAIR                  VALUE '4'.
+003700 01  WS-NOME-NOVO                 PIC X(20) VALUE SPACES.
+003750 01  WS-RESP-MANTEM               PIC X(01) VALUE SPACES.
+003760 01  WS-EOF-DUP                   PIC X(01) VALUE 'N'.
+003770     88 EOF-DUP-OK                VALUE 'S' FALSE 'N'.
+003780 01  WS-ACHOU-DUPLICIDADE         PIC X(01) VALUE 'N'.
+003790     88 ACHOU-DUPLICIDADE         VALUE 'S'.
+003800*----------------------------------------------------------------*
+003810*    AREA DE TRABALHO DO COPYBOOK NMCONTEM (PESQUISA "CONTAINS") *
+003820*----------------------------------------------------------------*
+003830 01  WS-CONTEM-TEXTO              PIC X(40) VALUE SPACES.
+003840 01  WS-CONTEM-BUSCA              PIC X(40) VALUE SPACES.
+003850 01  WS-CONTEM-RESULTADO          PIC X(01) VALUE 'N'.
+003860     88 CONTEM-OK                 VALUE 'S'.
+003870 77  WS-CONTEM-POS                PIC 9(03) VALUE ZEROS.
+003880 77  WS-CONTEM-TAM-TEXTO          PIC 9(03) VALUE ZEROS.
+003890 77  WS-CONTEM-TAM-BUSCA          PIC 9(03) VALUE ZEROS.
+003895*----------------------------------------------------------------*
+003896*    AREA DE TRABALHO DO COPYBOOK EMAILGEN (EMAIL PADRAO)        *
+003897*----------------------------------------------------------------*
+003898 01  WS-EMAILGEN-NOME             PIC X(20) VALUE SPACES.
+003899 01  WS-EMAILGEN-EMAIL            PIC X(40) VALUE SPACES.
+003900 01  WS-EMAILGEN-PRIMEIRO         PIC X(20) VALUE SPACES.
+003900 01  WS-EMAILGEN-ULTIMO           PIC X(20) VALUE SPACES.
+003900*----------------------------------------------------------------*
+003910*    AREA DE TRABALHO PARA CAPTURA DE UM NOVO CONTATO (INCLUIR)  *
+003920*    ANTES DE GRAVAR - EVITA PERDER OS DADOS DIGITADOS ENQUANTO  *
+003930*    O ARQUIVO E VARRIDO NA VERIFICACAO DE DUPLICIDADE.          *
+003940*----------------------------------------------------------------*
+003950 01  WS-STAGE-CONTATO.
+003960     03  WS-STAGE-ID              PIC 9(06).
+003970     03  WS-STAGE-NOME            PIC X(20).
+003980     03  WS-STAGE-TEL             PIC X(15).
+003990     03  WS-STAGE-EMAIL           PIC X(40).
+004000     03  WS-STAGE-RUA             PIC X(20).
+004010     03  WS-STAGE-BAIRRO          PIC X(20).
+004020     03  WS-STAGE-CIDADE          PIC X(30).
+004025     03  WS-STAGE-SALDO           PIC S9(09)V99.
+004026     03  WS-STAGE-CAT             PIC X(10).
+004027     03  WS-STAGE-NASCIMENTO      PIC 9(08).
+004030*----------------------------------------------------------------*
+004040*    AREA DE TRABALHO DA AUDITORIA (COPYBOOK AUDLOG)              *
+004050*----------------------------------------------------------------*
+004060 01  WS-AUDITORIA-DSN             PIC X(100) VALUE 'AUDCTT.LOG'.
+004070 77  WS-FS-AUD                    PIC X(02) VALUE '00'.
+004080     88 FS-AUD-OK                 VALUE '00'.
+004090 77  WS-AUD-DATA                  PIC 9(08) VALUE ZEROS.
+004100 77  WS-AUD-HORA                  PIC 9(08) VALUE ZEROS.
+004110 01  WS-REG-ANTERIOR-AUD          PIC X(181) VALUE SPACES.
+003800 77  WS-FS                        PIC X(02) VALUE '00'.
+003900     88 FS-OK                     VALUE '00'.
+004000 77  WS-FS-MSG                    PIC X(40) VALUE SPACES.
+004100 77  WS-EXIT                      PIC X(01) VALUE 'N'.
+004200     88 EXIT-OK                   VALUE 'F' FALSE 'N'.
+004300 PROCEDURE DIVISION.
+004400******************************************************************
+004500*    0000-MAINLINE - ROTINA PRINCIPAL                            *
+004600******************************************************************
+004700 0000-MAINLINE.
+004750     PERFORM 9300-OBTER-DSN-CONTATOS THRU 9300-FIM
+004800     DISPLAY '*** MANUTENCAO DE CONTATOS (CADCTT) ***'
+004900     SET EXIT-OK                  TO FALSE
+005000     PERFORM P100-MENU            THRU P100-FIM
+005100         UNTIL EXIT-OK
+005200     PERFORM P900-FIM
+005300     .
+005400******************************************************************
+005500*    P100-MENU - APRESENTA O MENU E DIRECIONA A OPCAO ESCOLHIDA   *
+005600******************************************************************
+005700 P100-MENU.
+005800     MOVE SPACES                  TO WS-OPCAO
+005900     DISPLAY ' '
+006000     DISPLAY '1 - INCLUIR CONTATO'
+006100     DISPLAY '2 - ALTERAR CONTATO'
+006150     DISPLAY '3 - EXCLUIR CONTATO'
+006200     DISPLAY '4 - SAIR'
+006300     DISPLAY 'INFORME A OPCAO DESEJADA: '
+006400     ACCEPT WS-OPCAO
+006500
+006600     EVALUATE TRUE
+006700         WHEN OPC-INCLUIR
+006800             PERFORM P200-INCLUIR     THRU P200-FIM
+006900         WHEN OPC-ALTERAR
+007000             PERFORM P300-ALTERAR     THRU P300-FIM
+007050         WHEN OPC-EXCLUIR
+007060             PERFORM P400-EXCLUIR     THRU P400-FIM
+007100         WHEN OPC-SAIR
+007200             SET EXIT-OK              TO TRUE
+007300         WHEN OTHER
+007400             DISPLAY 'OPCAO INVALIDA.'
+007500     END-EVALUATE
+007600     .
+007700 P100-FIM. EXIT.
+007800******************************************************************
+007900*    P200-INCLUIR - INCLUI UM NOVO CONTATO NO ARQUIVO             *
+008000******************************************************************
+008100 P200-INCLUIR.
+008200     MOVE SPACES                  TO WS-STAGE-CONTATO
+008300     OPEN I-O CONTATOS
+008400     IF NOT FS-OK
+008500        PERFORM 9000-TRADUZIR-FS
+008600        DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS: ' WS-FS-MSG
+008700        GO TO P200-FIM
+008800     END-IF
+008900
+009000     DISPLAY 'INFORME O NUMERO DE IDENTIFICACAO DO CONTATO: '
+009100     ACCEPT WS-STAGE-ID
+009200     DISPLAY 'INFORME O NOME DO CONTATO: '
+009300     ACCEPT WS-STAGE-NOME
+009310     DISPLAY 'INFORME O TELEFONE DO CONTATO: '
+009320     ACCEPT WS-STAGE-TEL
+009330     DISPLAY 'INFORME O EMAIL DO CONTATO (EM BRANCO GERA UM '
+009330     DISPLAY 'EMAIL PADRAO): '
+009350     ACCEPT WS-STAGE-EMAIL
+009355     IF WS-STAGE-EMAIL = SPACES
+009356        MOVE WS-STAGE-NOME        TO WS-EMAILGEN-NOME
+009357        PERFORM 9400-GERAR-EMAIL-PADRAO THRU 9400-FIM
+009358        MOVE WS-EMAILGEN-EMAIL    TO WS-STAGE-EMAIL
+009359        DISPLAY 'EMAIL GERADO...: ' WS-STAGE-EMAIL
+009360     END-IF
+009360     DISPLAY 'INFORME A RUA DO CONTATO: '
+009370     ACCEPT WS-STAGE-RUA
+009380     DISPLAY 'INFORME O BAIRRO DO CONTATO: '
+009390     ACCEPT WS-STAGE-BAIRRO
+009395     DISPLAY 'INFORME A CIDADE DO CONTATO: '
+009398     ACCEPT WS-STAGE-CIDADE
+009399     DISPLAY 'INFORME O SALDO DO CONTATO (9 INT + 2 DEC, SEM '
+009399     DISPLAY 'PONTO, EX: 1050 PARA 10,50): '
+009399     ACCEPT WS-STAGE-SALDO
+009400     DISPLAY 'INFORME A CATEGORIA DO CONTATO (PESSOAL/COMERCIAL/'
+009400     DISPLAY 'FORNECEDOR): '
+009400     ACCEPT WS-STAGE-CAT
+009409     DISPLAY 'INFORME A DATA DE NASCIMENTO DO CONTATO (AAAAMMDD):'
+009409     ACCEPT WS-STAGE-NASCIMENTO
+009401     MOVE WS-STAGE-NOME           TO WS-CONTEM-BUSCA
+009402     PERFORM P210-VERIFICAR-DUPLICIDADE THRU P210-FIM
+009403
+009404     MOVE 'S'                     TO WS-RESP-MANTEM
+009405     IF ACHOU-DUPLICIDADE
+009406        DISPLAY 'DESEJA INCLUIR MESMO ASSIM? (S/N): '
+009407        ACCEPT WS-RESP-MANTEM
+009408     END-IF
+009409
+009410     IF WS-RESP-MANTEM NOT = 'S' AND WS-RESP-MANTEM NOT = 's'
+009420        DISPLAY 'INCLUSAO CANCELADA.'
+009430        CLOSE CONTATOS
+009440        GO TO P200-FIM
+009441     END-IF
+009442
+009450     MOVE WS-STAGE-ID             TO ID-CONTATO
+009460     MOVE WS-STAGE-NOME           TO NM-CONTATO
+009470     MOVE WS-STAGE-TEL            TO TEL-CONTATO
+009480     MOVE WS-STAGE-EMAIL          TO EMAIL-CONTATO
+009490     MOVE WS-STAGE-RUA            TO END-RUA
+009492     MOVE WS-STAGE-BAIRRO         TO END-BAIRRO
+009494     MOVE WS-STAGE-CIDADE         TO END-CIDADE
+009495     MOVE WS-STAGE-SALDO          TO SALDO-CONTATO
+009497     MOVE WS-STAGE-CAT            TO CAT-CONTATO
+009498     MOVE WS-STAGE-NASCIMENTO     TO DT-NASCIMENTO
+009496     SET CONTATO-ATIVO            TO TRUE
+009500     WRITE REG-CONTATOS
+009600         INVALID KEY
+009700             PERFORM 9000-TRADUZIR-FS
+009800             DISPLAY 'NAO FOI POSSIVEL INCLUIR: ' WS-FS-MSG
+009900         NOT INVALID KEY
+009910             SET AUD-OP-INCLUSAO      TO TRUE
+009920             MOVE ID-CONTATO          TO AUD-ID-CONTATO
+009930             MOVE SPACES              TO AUD-REG-ANTERIOR
+009940             MOVE REG-CONTATOS        TO AUD-REG-NOVO
+009950             PERFORM 9200-GRAVAR-AUDITORIA THRU 9200-FIM
+010000             DISPLAY 'CONTATO INCLUIDO COM SUCESSO.'
+010100     END-WRITE
+010200
+010300     CLOSE CONTATOS
+010400     .
+010500 P200-FIM. EXIT.
+010510******************************************************************
+010520*    P210-VERIFICAR-DUPLICIDADE - VARRE CONTATOS.DAT PROCURANDO  *
+010530*                       UM NOME JA CADASTRADO PARECIDO COM O     *
+010540*                       INFORMADO (NAO IMPEDE A INCLUSAO, SO     *
+010550*                       AVISA O OPERADOR).                       *
+010560******************************************************************
+010570 P210-VERIFICAR-DUPLICIDADE.
+010580     SET EOF-DUP-OK               TO FALSE
+010590     MOVE 'N'                     TO WS-ACHOU-DUPLICIDADE
+010600     MOVE ZEROS                   TO ID-CONTATO
+010610     START CONTATOS KEY IS NOT LESS THAN ID-CONTATO
+010620         INVALID KEY
+010630             SET EOF-DUP-OK       TO TRUE
+010640     END-START
+010650
+010660     PERFORM UNTIL EOF-DUP-OK
+010670         READ CONTATOS NEXT RECORD
+010680             AT END
+010690                SET EOF-DUP-OK    TO TRUE
+010700             NOT AT END
+010710                MOVE NM-CONTATO   TO WS-CONTEM-TEXTO
+010720                PERFORM 9100-VERIFICAR-CONTEM THRU 9100-FIM
+010730                IF CONTEM-OK
+010740                   MOVE 'S'       TO WS-ACHOU-DUPLICIDADE
+010750                   DISPLAY 'AVISO: NOME PARECIDO COM O DE '
+010760                           ID-CONTATO ' - ' NM-CONTATO
+010770                END-IF
+010780     END-READ
+010790     END-PERFORM
+010800     .
+010810 P210-FIM. EXIT.
+010820******************************************************************
+010830*    P300-ALTERAR - ALTERA O NOME DE UM CONTATO JA CADASTRADO     *
+010840******************************************************************
+010900 P300-ALTERAR.
+011000     OPEN I-O CONTATOS
+011100     IF NOT FS-OK
+011200        PERFORM 9000-TRADUZIR-FS
+011300        DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS: ' WS-FS-MSG
+011400        GO TO P300-FIM
+011500     END-IF
+011600
+011700     DISPLAY 'INFORME O NUMERO DE IDENTIFICACAO DO CONTATO: '
+011800     ACCEPT ID-CONTATO
+011900
+012000     READ CONTATOS WITH LOCK
+012100         INVALID KEY
+012200             DISPLAY 'CONTATO NAO EXISTE!'
+012300         NOT INVALID KEY
+012350             MOVE REG-CONTATOS    TO WS-REG-ANTERIOR-AUD
+012400             DISPLAY 'NOME ATUAL.....: ' NM-CONTATO
+012410             DISPLAY 'TELEFONE ATUAL.: ' TEL-CONTATO
+012420             DISPLAY 'EMAIL ATUAL....: ' EMAIL-CONTATO
+012430             DISPLAY 'ENDERECO ATUAL.: ' END-RUA ', '
+012440                     END-BAIRRO ' - ' END-CIDADE
+012450             DISPLAY 'SALDO ATUAL....: ' SALDO-CONTATO
+012455             DISPLAY 'CATEGORIA ATUAL: ' CAT-CONTATO
+012456             DISPLAY 'NASCIMENTO ATUAL: ' DT-NASCIMENTO
+012500             DISPLAY 'INFORME O NOVO NOME DO CONTATO: '
+012600             ACCEPT WS-NOME-NOVO
+012700             MOVE WS-NOME-NOVO    TO NM-CONTATO
+012710             DISPLAY 'INFORME O NOVO TELEFONE DO CONTATO: '
+012720             ACCEPT TEL-CONTATO
+012730             DISPLAY 'INFORME O NOVO EMAIL DO CONTATO: '
+012740             ACCEPT EMAIL-CONTATO
+012750             DISPLAY 'INFORME A NOVA RUA DO CONTATO: '
+012760             ACCEPT END-RUA
+012770             DISPLAY 'INFORME O NOVO BAIRRO DO CONTATO: '
+012780             ACCEPT END-BAIRRO
+012790             DISPLAY 'INFORME A NOVA CIDADE DO CONTATO: '
+012795             ACCEPT END-CIDADE
+012796             DISPLAY 'INFORME O NOVO SALDO DO CONTATO (9 INT + 2 '
+012796             DISPLAY 'DEC, SEM PONTO, EX: 1050 PARA 10,50): '
+012797             ACCEPT SALDO-CONTATO
+012798             DISPLAY 'INFORME A NOVA CATEGORIA DO CONTATO '
+012798             DISPLAY '(PESSOAL/COMERCIAL/FORNECEDOR): '
+012799             ACCEPT CAT-CONTATO
+012801             DISPLAY 'INFORME A NOVA DATA DE NASCIMENTO '
+012801             DISPLAY '(AAAAMMDD): '
+012802             ACCEPT DT-NASCIMENTO
+012800             REWRITE REG-CONTATOS
+012900                 INVALID KEY
+013000                     PERFORM 9000-TRADUZIR-FS
+013100                     DISPLAY 'NAO FOI POSSIVEL ALTERAR: '
+013200                             WS-FS-MSG
+013300                 NOT INVALID KEY
+013310                     SET AUD-OP-ALTERACAO     TO TRUE
+013320                     MOVE ID-CONTATO          TO AUD-ID-CONTATO
+013330                     MOVE WS-REG-ANTERIOR-AUD TO AUD-REG-ANTERIOR
+013340                     MOVE REG-CONTATOS        TO AUD-REG-NOVO
+013350                     PERFORM 9200-GRAVAR-AUDITORIA THRU 9200-FIM
+013400                     DISPLAY 'CONTATO ALTERADO COM SUCESSO.'
+013500             END-REWRITE
+013600     END-READ
+013700
+013750     UNLOCK CONTATOS
+013800     CLOSE CONTATOS
+013900     .
+014000 P300-FIM. EXIT.
+014050******************************************************************
+014060*    P400-EXCLUIR - EXCLUSAO LOGICA (MARCA O CONTATO INATIVO)    *
+014070******************************************************************
+014080 P400-EXCLUIR.
+014090     OPEN I-O CONTATOS
+014091     IF NOT FS-OK
+014092        PERFORM 9000-TRADUZIR-FS
+014093        DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS: ' WS-FS-MSG
+014094        GO TO P400-FIM
+014095     END-IF
+014096
+014097     DISPLAY 'INFORME O NUMERO DE IDENTIFICACAO DO CONTATO: '
+014098     ACCEPT ID-CONTATO
+014099
+014100     READ CONTATOS WITH LOCK
+014110         INVALID KEY
+014120             DISPLAY 'CONTATO NAO EXISTE!'
+014130         NOT INVALID KEY
+014140             IF CONTATO-INATIVO
+014150                DISPLAY 'CONTATO JA ESTA INATIVO.'
+014160             ELSE
+014165                MOVE REG-CONTATOS    TO WS-REG-ANTERIOR-AUD
+014170                SET CONTATO-INATIVO  TO TRUE
+014180                REWRITE REG-CONTATOS
+014190                    INVALID KEY
+014200                        PERFORM 9000-TRADUZIR-FS
+014210                        DISPLAY 'NAO FOI POSSIVEL EXCLUIR: '
+014220                                WS-FS-MSG
+014230                    NOT INVALID KEY
+014231                        SET AUD-OP-EXCLUSAO      TO TRUE
+014232                        MOVE ID-CONTATO          TO AUD-ID-CONTATO
+014233                        MOVE WS-REG-ANTERIOR-AUD
+014234                                         TO AUD-REG-ANTERIOR
+014235                        MOVE REG-CONTATOS        TO AUD-REG-NOVO
+014236                        PERFORM 9200-GRAVAR-AUDITORIA
+014237                                         THRU 9200-FIM
+014240                        DISPLAY 'CONTATO EXCLUIDO (INATIVADO) '
+014250                                'COM SUCESSO.'
+014260                END-REWRITE
+014270             END-IF
+014280     END-READ
+014290
+014291     UNLOCK CONTATOS
+014292     CLOSE CONTATOS
+014293     .
+014300 P400-FIM. EXIT.
+014310******************************************************************
+014320*    P900-FIM - ENCERRAMENTO DO PROGRAMA                         *
+014330******************************************************************
+014400 P900-FIM.
+014500     DISPLAY '*** FIM DA MANUTENCAO DE CONTATOS ***'
+014600     STOP RUN.
+014700
+014800     COPY FSTATUS.
+014900     COPY NMCONTEM.
+015000     COPY AUDLOG.
+015100     COPY DSNENV.
+015200     COPY EMAILGEN.
