@@ -0,0 +1,322 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    MERGCTT.
+000300 AUTHOR.        JESSICA ZANON.
+000400 INSTALLATION.  CURSO COBOL - MODULO CONTATOS.
+000500 DATE-WRITTEN.  2024-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    PURPOSE....: MESCLAR DOIS REGISTROS DE CONTATOS.DAT QUE O
+000900*                 OPERADOR CONFIRMOU SEREM A MESMA PESSOA.
+001000*                 QUALQUER CAMPO PREENCHIDO NO CONTATO DUPLICADO
+001100*                 E COPIADO PARA O CONTATO SOBREVIVENTE ONDE ESTE
+001200*                 ESTIVER EM BRANCO/ZERADO, E EM SEGUIDA O
+001300*                 DUPLICADO E INATIVADO (EXCLUSAO LOGICA), EM VEZ
+001400*                 DE MANTER DOIS REGISTROS VIVOS PARA UMA SO
+001500*                 PESSOA.
+001600*----------------------------------------------------------------*
+001700*    HISTORICO DE ALTERACOES
+001800*    DATA       AUTOR   DESCRICAO
+001900*    ---------- ------- ----------------------------------------
+002000*    2024-08-09 JSZ     PROGRAMA CRIADO (MESCLAGEM DE DUPLICADOS).
+002050*    2024-08-09 JSZ     OS DOIS IDS PASSAM A SER VALIDADOS (MESMO
+002050*                       PADRAO DE P311-SOLICITAR-ID DO CONSCTT),
+002050*                       E O SOBREVIVENTE JA INATIVO PASSA A
+002050*                       REJEITAR A MESCLAGEM, NA MESMA LINHA DO
+002050*                       QUE JA SE FAZIA PARA O DUPLICADO.
+002100******************************************************************
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SPECIAL-NAMES.
+002500     DECIMAL-POINT IS COMMA.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT CONTATOS ASSIGN TO WS-CONTATOS-DSN
+002900         ORGANIZATION IS INDEXED
+003000         ACCESS MODE IS DYNAMIC
+003100         RECORD KEY IS ID-CONTATO
+003200         ALTERNATE RECORD KEY IS NM-CONTATO WITH DUPLICATES
+003300         LOCK MODE IS MANUAL
+003400         FILE STATUS IS WS-FS.
+003500     SELECT AUDITORIA ASSIGN TO WS-AUDITORIA-DSN
+003600         ORGANIZATION IS LINE SEQUENTIAL
+003700         FILE STATUS IS WS-FS-AUD.
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  CONTATOS.
+004100     COPY CONTREG.
+004200 FD  AUDITORIA.
+004300     COPY AUDREG.
+004400 WORKING-STORAGE SECTION.
+004500 01  WS-CONTATOS-DSN              PIC X(100) VALUE 'CONTATOS.DAT'.
+004600 77  WS-FS                        PIC X(02) VALUE '00'.
+004700     88 FS-OK                     VALUE '00'.
+004800 77  WS-FS-MSG                    PIC X(40) VALUE SPACES.
+004900 77  WS-ID-SOBREV                 PIC 9(06) VALUE ZEROS.
+005000 77  WS-ID-DUPLIC                 PIC 9(06) VALUE ZEROS.
+005050 77  WS-ID-VALIDO                 PIC X(01) VALUE 'N'.
+005060     88 ID-VALIDO                 VALUE 'S' FALSE 'N'.
+005100 77  WS-PROSSEGUIR                PIC X(01) VALUE 'N'.
+005200     88 PROSSEGUE-MESCLAGEM       VALUE 'S' FALSE 'N'.
+005300*----------------------------------------------------------------*
+005400*    IMAGEM DO CONTATO SOBREVIVENTE, MONTADA COM OS CAMPOS JA    *
+005500*    PREENCHIDOS NELE MAIS OS QUE FOREM HERDADOS DO DUPLICADO,   *
+005600*    ANTES DE SER REGRAVADA NO ARQUIVO (MESMO ESTILO DO          *
+005700*    WS-STAGE-CONTATO DE CADCTT).                                *
+005800*----------------------------------------------------------------*
+005900 01  WS-SOB-CONTATO.
+006000     03  WS-SOB-TEL               PIC X(15).
+006100     03  WS-SOB-EMAIL             PIC X(40).
+006200     03  WS-SOB-RUA               PIC X(20).
+006300     03  WS-SOB-BAIRRO            PIC X(20).
+006400     03  WS-SOB-CIDADE            PIC X(30).
+006500     03  WS-SOB-SALDO             PIC S9(09)V99.
+006600     03  WS-SOB-CAT               PIC X(10).
+006700     03  WS-SOB-NASCIMENTO.
+006800         05  WS-SOB-NASC-AAAA     PIC 9(04).
+006900         05  WS-SOB-NASC-MM       PIC 9(02).
+007000         05  WS-SOB-NASC-DD       PIC 9(02).
+007100*----------------------------------------------------------------*
+007200*    AREA DE TRABALHO DA AUDITORIA (COPYBOOK AUDLOG)             *
+007300*----------------------------------------------------------------*
+007400 01  WS-AUDITORIA-DSN             PIC X(100) VALUE 'AUDCTT.LOG'.
+007500 77  WS-FS-AUD                    PIC X(02) VALUE '00'.
+007600     88 FS-AUD-OK                 VALUE '00'.
+007700 77  WS-AUD-DATA                  PIC 9(08) VALUE ZEROS.
+007800 77  WS-AUD-HORA                  PIC 9(08) VALUE ZEROS.
+007900 01  WS-REG-ANTERIOR-AUD          PIC X(181) VALUE SPACES.
+008000 PROCEDURE DIVISION.
+008100******************************************************************
+008200*    0000-MAINLINE - ROTINA PRINCIPAL                            *
+008300******************************************************************
+008400 0000-MAINLINE.
+008500     PERFORM 9300-OBTER-DSN-CONTATOS THRU 9300-FIM
+008600     DISPLAY '*** MESCLAGEM DE CONTATOS DUPLICADOS (MERGCTT) ***'
+008610     SET ID-VALIDO                TO FALSE
+008620     PERFORM P110-SOLICITAR-ID-SOBREV THRU P110-FIM
+008630         UNTIL ID-VALIDO
+008640     SET ID-VALIDO                TO FALSE
+008650     PERFORM P120-SOLICITAR-ID-DUPLIC THRU P120-FIM
+008660         UNTIL ID-VALIDO
+009100
+009200     IF WS-ID-SOBREV = WS-ID-DUPLIC
+009300        DISPLAY 'OS DOIS IDS INFORMADOS SAO IGUAIS. NADA A FAZER.'
+009400        GO TO P900-FIM
+009500     END-IF
+009600
+009700     PERFORM P200-MESCLAR         THRU P200-FIM
+009800     PERFORM P900-FIM
+009900     .
+009910******************************************************************
+009920*    P110-SOLICITAR-ID-SOBREV - SOLICITA E VALIDA O              *
+009930*                 ID DO CONTATO SOBREVIVENTE (MESMO PADRAO DE    *
+009940*                 P311-SOLICITAR-ID DO CONSCTT)                  *
+009950******************************************************************
+009960 P110-SOLICITAR-ID-SOBREV.
+009970     DISPLAY 'INFORME O ID DO CONTATO SOBREVIVENTE: '
+009980     ACCEPT WS-ID-SOBREV
+009990     IF WS-ID-SOBREV IS NUMERIC AND WS-ID-SOBREV NOT = ZEROS
+010000        SET ID-VALIDO             TO TRUE
+010010     ELSE
+010020        DISPLAY 'NUMERO INVALIDO - DIGITE SOMENTE DIGITOS, '
+010030                'MAIOR QUE ZERO.'
+010040     END-IF
+010050     .
+010060 P110-FIM. EXIT.
+010070******************************************************************
+010080*    P120-SOLICITAR-ID-DUPLIC - SOLICITA E VALIDA O              *
+010090*                 ID DO CONTATO DUPLICADO (MESMO PADRAO DE       *
+010100*                 P311-SOLICITAR-ID DO CONSCTT)                  *
+010110******************************************************************
+010120 P120-SOLICITAR-ID-DUPLIC.
+010130     DISPLAY 'INFORME O ID DO CONTATO DUPLICADO (SERA INATIVADO):'
+010140     ACCEPT WS-ID-DUPLIC
+010150     IF WS-ID-DUPLIC IS NUMERIC AND WS-ID-DUPLIC NOT = ZEROS
+010160        SET ID-VALIDO             TO TRUE
+010170     ELSE
+010180        DISPLAY 'NUMERO INVALIDO - DIGITE SOMENTE DIGITOS, '
+010190                'MAIOR QUE ZERO.'
+010200     END-IF
+010210     .
+010220 P120-FIM. EXIT.
+010000******************************************************************
+010100*    P200-MESCLAR - CONDUZ A MESCLAGEM: CARREGA OS DOIS LADOS,   *
+010200*                 HERDA OS CAMPOS QUE FALTAM NO SOBREVIVENTE,    *
+010300*                 REGRAVA O SOBREVIVENTE E INATIVA O DUPLICADO   *
+010400******************************************************************
+010500 P200-MESCLAR.
+010600     OPEN I-O CONTATOS
+010700     IF NOT FS-OK
+010800        PERFORM 9000-TRADUZIR-FS
+010900        DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS: ' WS-FS-MSG
+011000        GO TO P200-FIM
+011100     END-IF
+011200
+011300     MOVE WS-ID-SOBREV            TO ID-CONTATO
+011400     READ CONTATOS
+011500         INVALID KEY
+011600             DISPLAY 'CONTATO SOBREVIVENTE NAO EXISTE!'
+011700             SET PROSSEGUE-MESCLAGEM  TO FALSE
+011800         NOT INVALID KEY
+011810             IF CONTATO-INATIVO
+011820                DISPLAY 'CONTATO SOBREVIVENTE JA ESTA INATIVO.'
+011830                SET PROSSEGUE-MESCLAGEM TO FALSE
+011840             ELSE
+011900                PERFORM P210-CARREGAR-SOBREV THRU P210-FIM
+012000                SET PROSSEGUE-MESCLAGEM      TO TRUE
+012050             END-IF
+012100     END-READ
+012200
+012300     IF PROSSEGUE-MESCLAGEM
+012400        MOVE WS-ID-DUPLIC         TO ID-CONTATO
+012500        READ CONTATOS
+012600            INVALID KEY
+012700                DISPLAY 'CONTATO DUPLICADO NAO EXISTE!'
+012800                SET PROSSEGUE-MESCLAGEM TO FALSE
+012900            NOT INVALID KEY
+013000                IF CONTATO-INATIVO
+013100                   DISPLAY 'CONTATO DUPLICADO JA ESTA INATIVO.'
+013200                   SET PROSSEGUE-MESCLAGEM TO FALSE
+013300                ELSE
+013400                   PERFORM P220-HERDAR-CAMPOS THRU P220-FIM
+013500                END-IF
+013600        END-READ
+013700     END-IF
+013800
+013900     IF PROSSEGUE-MESCLAGEM
+014000        PERFORM P230-GRAVAR-SOBREV   THRU P230-FIM
+014100        PERFORM P240-INATIVAR-DUPLIC THRU P240-FIM
+014200     END-IF
+014300
+014400     CLOSE CONTATOS
+014500     .
+014600 P200-FIM. EXIT.
+014700******************************************************************
+014800*    P210-CARREGAR-SOBREV - COPIA OS CAMPOS ATUAIS DO CONTATO    *
+014900*                 SOBREVIVENTE PARA A AREA DE TRABALHO           *
+015000******************************************************************
+015100 P210-CARREGAR-SOBREV.
+015200     MOVE TEL-CONTATO             TO WS-SOB-TEL
+015300     MOVE EMAIL-CONTATO           TO WS-SOB-EMAIL
+015400     MOVE END-RUA                 TO WS-SOB-RUA
+015500     MOVE END-BAIRRO              TO WS-SOB-BAIRRO
+015600     MOVE END-CIDADE              TO WS-SOB-CIDADE
+015700     MOVE SALDO-CONTATO           TO WS-SOB-SALDO
+015800     MOVE CAT-CONTATO             TO WS-SOB-CAT
+015900     MOVE DT-NASCIMENTO           TO WS-SOB-NASCIMENTO
+016000     .
+016100 P210-FIM. EXIT.
+016200******************************************************************
+016300*    P220-HERDAR-CAMPOS - COPIA PARA A AREA DE TRABALHO DO       *
+016400*                 SOBREVIVENTE QUALQUER CAMPO DO DUPLICADO QUE O *
+016500*                 SOBREVIVENTE AINDA NAO TEM PREENCHIDO          *
+016600******************************************************************
+016700 P220-HERDAR-CAMPOS.
+016800     IF WS-SOB-TEL = SPACES AND TEL-CONTATO NOT = SPACES
+016900        MOVE TEL-CONTATO          TO WS-SOB-TEL
+017000     END-IF
+017100     IF WS-SOB-EMAIL = SPACES AND EMAIL-CONTATO NOT = SPACES
+017200        MOVE EMAIL-CONTATO        TO WS-SOB-EMAIL
+017300     END-IF
+017400     IF WS-SOB-RUA = SPACES AND END-RUA NOT = SPACES
+017500        MOVE END-RUA              TO WS-SOB-RUA
+017600     END-IF
+017700     IF WS-SOB-BAIRRO = SPACES AND END-BAIRRO NOT = SPACES
+017800        MOVE END-BAIRRO           TO WS-SOB-BAIRRO
+017900     END-IF
+018000     IF WS-SOB-CIDADE = SPACES AND END-CIDADE NOT = SPACES
+018100        MOVE END-CIDADE           TO WS-SOB-CIDADE
+018200     END-IF
+018300     IF WS-SOB-SALDO = ZEROS AND SALDO-CONTATO NOT = ZEROS
+018400        MOVE SALDO-CONTATO        TO WS-SOB-SALDO
+018500     END-IF
+018600     IF WS-SOB-CAT = SPACES AND CAT-CONTATO NOT = SPACES
+018700        MOVE CAT-CONTATO          TO WS-SOB-CAT
+018800     END-IF
+018900     IF WS-SOB-NASC-AAAA = ZEROS AND DT-NASC-AAAA NOT = ZEROS
+019000        MOVE DT-NASCIMENTO        TO WS-SOB-NASCIMENTO
+019100     END-IF
+019200     .
+019300 P220-FIM. EXIT.
+019400******************************************************************
+019500*    P230-GRAVAR-SOBREV - REGRAVA O CONTATO SOBREVIVENTE JA COM  *
+019600*                 OS CAMPOS HERDADOS, E GRAVA A AUDITORIA        *
+019700******************************************************************
+019800 P230-GRAVAR-SOBREV.
+019900     MOVE WS-ID-SOBREV            TO ID-CONTATO
+020000     READ CONTATOS WITH LOCK
+020100         INVALID KEY
+020200             PERFORM 9000-TRADUZIR-FS
+020300             DISPLAY 'NAO FOI POSSIVEL RELER O SOBREVIVENTE: '
+020400                     WS-FS-MSG
+020500         NOT INVALID KEY
+020600             MOVE REG-CONTATOS    TO WS-REG-ANTERIOR-AUD
+020700             MOVE WS-SOB-TEL          TO TEL-CONTATO
+020800             MOVE WS-SOB-EMAIL        TO EMAIL-CONTATO
+020900             MOVE WS-SOB-RUA          TO END-RUA
+021000             MOVE WS-SOB-BAIRRO       TO END-BAIRRO
+021100             MOVE WS-SOB-CIDADE       TO END-CIDADE
+021200             MOVE WS-SOB-SALDO        TO SALDO-CONTATO
+021300             MOVE WS-SOB-CAT          TO CAT-CONTATO
+021400             MOVE WS-SOB-NASCIMENTO   TO DT-NASCIMENTO
+021500             REWRITE REG-CONTATOS
+021600                 INVALID KEY
+021700                     PERFORM 9000-TRADUZIR-FS
+021800                     DISPLAY 'NAO FOI POSSIVEL REGRAVAR O '
+021900                             'SOBREVIVENTE: ' WS-FS-MSG
+022000                 NOT INVALID KEY
+022100                     SET AUD-OP-ALTERACAO     TO TRUE
+022200                     MOVE ID-CONTATO          TO AUD-ID-CONTATO
+022300                     MOVE WS-REG-ANTERIOR-AUD TO AUD-REG-ANTERIOR
+022400                     MOVE REG-CONTATOS        TO AUD-REG-NOVO
+022500                     PERFORM 9200-GRAVAR-AUDITORIA THRU 9200-FIM
+022600                     DISPLAY 'CONTATO SOBREVIVENTE ATUALIZADO '
+022700                             'COM SUCESSO.'
+022800             END-REWRITE
+022900             UNLOCK CONTATOS
+023000     END-READ
+023100     .
+023200 P230-FIM. EXIT.
+023300******************************************************************
+023400*    P240-INATIVAR-DUPLIC - EXCLUSAO LOGICA DO CONTATO DUPLICADO,*
+023500*                 JA MESCLADO NO SOBREVIVENTE, E GRAVA A         *
+023600*                 AUDITORIA (MESMO PADRAO DE P400-EXCLUIR DO     *
+023700*                 CADCTT)                                        *
+023800******************************************************************
+023900 P240-INATIVAR-DUPLIC.
+024000     MOVE WS-ID-DUPLIC            TO ID-CONTATO
+024100     READ CONTATOS WITH LOCK
+024200         INVALID KEY
+024300             PERFORM 9000-TRADUZIR-FS
+024400             DISPLAY 'NAO FOI POSSIVEL RELER O DUPLICADO: '
+024500                     WS-FS-MSG
+024600         NOT INVALID KEY
+024700             MOVE REG-CONTATOS    TO WS-REG-ANTERIOR-AUD
+024800             SET CONTATO-INATIVO  TO TRUE
+024900             REWRITE REG-CONTATOS
+025000                 INVALID KEY
+025100                     PERFORM 9000-TRADUZIR-FS
+025200                     DISPLAY 'NAO FOI POSSIVEL INATIVAR O '
+025300                             'DUPLICADO: ' WS-FS-MSG
+025400                 NOT INVALID KEY
+025500                     SET AUD-OP-EXCLUSAO      TO TRUE
+025600                     MOVE ID-CONTATO          TO AUD-ID-CONTATO
+025700                     MOVE WS-REG-ANTERIOR-AUD TO AUD-REG-ANTERIOR
+025800                     MOVE REG-CONTATOS        TO AUD-REG-NOVO
+025900                     PERFORM 9200-GRAVAR-AUDITORIA THRU 9200-FIM
+026000                     DISPLAY 'CONTATO DUPLICADO INATIVADO COM '
+026100                             'SUCESSO.'
+026200             END-REWRITE
+026300             UNLOCK CONTATOS
+026400     END-READ
+026500     .
+026600 P240-FIM. EXIT.
+026700******************************************************************
+026800*    P900-FIM - ENCERRAMENTO DO PROGRAMA                         *
+026900******************************************************************
+027000 P900-FIM.
+027100     DISPLAY '*** FIM DA MESCLAGEM DE CONTATOS ***'
+027200     STOP RUN.
+027300
+027400     COPY FSTATUS.
+027500     COPY AUDLOG.
+027600     COPY DSNENV.
