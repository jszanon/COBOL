@@ -0,0 +1,145 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    RELFONE.
+000300 AUTHOR.        JESSICA ZANON.
+000400 INSTALLATION.  CURSO COBOL - MODULO CONTATOS.
+000500 DATE-WRITTEN.  2024-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    PURPOSE....: LISTAR CADA CONTATO ATIVO DE CONTATOS.DAT
+000900*                 SEGUIDO DE TODOS OS SEUS TELEFONES CADASTRADOS
+001000*                 NO ARQUIVO INDEXADO FONES.DAT (CRUZAMENTO
+001100*                 CONTATOS X TELEFONES).
+001200*----------------------------------------------------------------*
+001300*    HISTORICO DE ALTERACOES
+001400*    DATA       AUTOR   DESCRICAO
+001500*    ---------- ------- ----------------------------------------
+001600*    2024-08-09 JSZ     PROGRAMA CRIADO (RELATORIO DE TELEFONES).
+001700******************************************************************
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION SECTION.
+002000 SPECIAL-NAMES.
+002100     DECIMAL-POINT IS COMMA.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT CONTATOS ASSIGN TO WS-CONTATOS-DSN
+002500         ORGANIZATION IS INDEXED
+002600         ACCESS MODE IS SEQUENTIAL
+002700         RECORD KEY IS ID-CONTATO
+002800         ALTERNATE RECORD KEY IS NM-CONTATO WITH DUPLICATES
+002900         FILE STATUS IS WS-FS.
+003000     SELECT FONES ASSIGN TO WS-FONES-DSN
+003100         ORGANIZATION IS INDEXED
+003200         ACCESS MODE IS DYNAMIC
+003300         RECORD KEY IS FONE-CHAVE
+003400         ALTERNATE RECORD KEY IS FONE-ID-CONTATO WITH DUPLICATES
+003500         FILE STATUS IS WS-FS-FONE.
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  CONTATOS.
+003900     COPY CONTREG.
+004000 FD  FONES.
+004100     COPY FONEREG.
+004200 WORKING-STORAGE SECTION.
+004300     COPY CONTREGW.
+004400 01  WS-CONTATOS-DSN              PIC X(100) VALUE 'CONTATOS.DAT'.
+004500 01  WS-FONES-DSN                 PIC X(100) VALUE 'FONES.DAT'.
+004600 77  WS-FS                        PIC X(02) VALUE '00'.
+004700     88 FS-OK                     VALUE '00'.
+004800 77  WS-FS-FONE                   PIC X(02) VALUE '00'.
+004900     88 FS-FONE-OK                VALUE '00'.
+005000 77  WS-FS-MSG                    PIC X(40) VALUE SPACES.
+005100 77  WS-EOF                       PIC X(01) VALUE 'N'.
+005200     88 EOF-OK                    VALUE 'S' FALSE 'N'.
+005300 77  WS-EOF-FONE                  PIC X(01) VALUE 'N'.
+005400     88 EOF-FONE-OK               VALUE 'S' FALSE 'N'.
+005500 77  WS-CONT-CONTATOS             PIC 9(06) VALUE ZEROS.
+005600 77  WS-CONT-FONES                PIC 9(06) VALUE ZEROS.
+005700 PROCEDURE DIVISION.
+005800******************************************************************
+005900*    0000-MAINLINE - ROTINA PRINCIPAL                            *
+006000******************************************************************
+006100 0000-MAINLINE.
+006200     PERFORM 9300-OBTER-DSN-CONTATOS THRU 9300-FIM
+006300     DISPLAY '*** RELATORIO DE TELEFONES POR CONTATO ***'
+006400     PERFORM P300-LISTAR           THRU P300-FIM
+006500     PERFORM P900-FIM
+006600     .
+006700******************************************************************
+006800*    P300-LISTAR - LE CONTATOS.DAT SEQUENCIALMENTE E, PARA CADA  *
+006900*                 CONTATO ATIVO, LISTA OS TELEFONES CADASTRADOS  *
+007000*                 EM FONES.DAT                                   *
+007100******************************************************************
+007200 P300-LISTAR.
+007300     OPEN INPUT CONTATOS
+007400     OPEN INPUT FONES
+007500
+007600     IF FS-OK AND FS-FONE-OK
+007700        PERFORM UNTIL EOF-OK
+007800            READ CONTATOS INTO WS-REGISTRO
+007900                 AT END
+008000                    SET EOF-OK TO TRUE
+008100                 NOT AT END
+008200                    IF WS-CONTATO-ATIVO
+008300                       ADD 1      TO WS-CONT-CONTATOS
+008400                       DISPLAY WS-ID-CONTATO ' - ' WS-NM-CONTATO
+008500                       PERFORM P310-LISTAR-FONES THRU P310-FIM
+008600                    END-IF
+008700            END-READ
+008800        END-PERFORM
+008900     ELSE
+009000        IF NOT FS-OK
+009100           PERFORM 9000-TRADUZIR-FS
+009200           DISPLAY 'ERRO AO ABRIR CONTATOS.DAT: ' WS-FS-MSG
+009300        END-IF
+009400        IF NOT FS-FONE-OK
+009500           DISPLAY 'ERRO AO ABRIR O ARQUIVO DE TELEFONES: '
+009600                   WS-FONES-DSN
+009700        END-IF
+009700     END-IF
+009800
+009900     DISPLAY ' '
+010000     DISPLAY 'TOTAL DE CONTATOS LISTADOS: ' WS-CONT-CONTATOS
+010100     DISPLAY 'TOTAL DE TELEFONES LISTADOS: ' WS-CONT-FONES
+010200
+010300     CLOSE CONTATOS
+010400     CLOSE FONES
+010500     .
+010600 P300-FIM. EXIT.
+010700******************************************************************
+010800*    P310-LISTAR-FONES - POSICIONA EM FONES.DAT PELA CHAVE       *
+010900*                 ALTERNADA FONE-ID-CONTATO E EXIBE CADA TELEFONE*
+011000*                 ENCONTRADO PARA O CONTATO CORRENTE             *
+011100******************************************************************
+011200 P310-LISTAR-FONES.
+011300     MOVE WS-ID-CONTATO           TO FONE-ID-CONTATO
+011400     SET EOF-FONE-OK              TO FALSE
+011500
+011600     START FONES KEY IS EQUAL TO FONE-ID-CONTATO
+011700         INVALID KEY
+011800             SET EOF-FONE-OK      TO TRUE
+011900             DISPLAY '    (NENHUM TELEFONE CADASTRADO)'
+012000     END-START
+012100
+012200     PERFORM UNTIL EOF-FONE-OK
+012300         READ FONES NEXT RECORD
+012400             AT END
+012500                 SET EOF-FONE-OK  TO TRUE
+012600             NOT AT END
+012700                 IF FONE-ID-CONTATO NOT = WS-ID-CONTATO
+012800                    SET EOF-FONE-OK TO TRUE
+012900                 ELSE
+013000                    ADD 1          TO WS-CONT-FONES
+013100                    DISPLAY '    ' FONE-TIPO ': ' FONE-NUMERO
+013200                 END-IF
+013300         END-READ
+013400     END-PERFORM
+013500     .
+013600 P310-FIM. EXIT.
+013700******************************************************************
+013800*    P900-FIM - ENCERRAMENTO DO PROGRAMA                         *
+013900******************************************************************
+014000 P900-FIM.
+014100     STOP RUN.
+014200
+014300     COPY FSTATUS.
+014400     COPY DSNENV.
