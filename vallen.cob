@@ -0,0 +1,113 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    VALLEN.
+000300 AUTHOR.        JESSICA ZANON.
+000400 INSTALLATION.  CURSO COBOL - MODULO CONTATOS.
+000500 DATE-WRITTEN.  2024-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    PURPOSE....: VALIDAR, ANTES DE UMA CARGA EM LOTE (CARGCTT),
+000900*                 SE O TAMANHO DE REGISTRO DEFINIDO NO LAYOUT
+001000*                 CARGAREG.CPY (OBTIDO POR LENGTH OF / FUNCTION
+001100*                 LENGTH, DA MESMA FORMA QUE LENGTH1.COB E
+001200*                 LENGTH2.COB) BATE COM O TAMANHO DE CADA LINHA
+001300*                 DO ARQUIVO DE CARGA (CARGCTT.DAT), EVITANDO
+001400*                 DESCOBRIR UM LAYOUT DESATUALIZADO SOMENTE NO
+001500*                 MEIO DA CARGA.
+001600*----------------------------------------------------------------*
+001700*    HISTORICO DE ALTERACOES
+001800*    DATA       AUTOR   DESCRICAO
+001900*    ---------- ------- ----------------------------------------
+002000*    2024-08-09 JSZ     PROGRAMA CRIADO (VALIDACAO DE LAYOUT).
+002100******************************************************************
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT CARGA ASSIGN TO WS-CARGA-DSN
+002700         ORGANIZATION IS LINE SEQUENTIAL
+002800         FILE STATUS IS WS-FS-CARGA.
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  CARGA.
+003200 01  REG-CARGA-BRUTO              PIC X(300).
+003300 WORKING-STORAGE SECTION.
+003400*----------------------------------------------------------------*
+003500*    LAYOUT ESPERADO (SOMENTE PARA CALCULO DO TAMANHO)           *
+003600*----------------------------------------------------------------*
+003700     COPY CARGAREG.
+003900 01  WS-CARGA-DSN                 PIC X(100) VALUE 'CARGCTT.DAT'.
+004000 77  WS-FS-CARGA                  PIC X(02) VALUE '00'.
+004100     88 FS-CARGA-OK               VALUE '00'.
+004200 77  WS-EOF                       PIC X(01) VALUE 'N'.
+004300     88 EOF-OK                    VALUE 'S' FALSE 'N'.
+004400 77  WS-TAM-LAYOUT                PIC 9(04) VALUE ZEROS.
+004500 77  WS-TAM-LINHA                 PIC 9(04) VALUE ZEROS.
+004600 77  WS-NUM-LINHA                 PIC 9(06) VALUE ZEROS.
+004700 77  WS-CONT-DIVERGENTES          PIC 9(06) VALUE ZEROS.
+005000 PROCEDURE DIVISION.
+005100******************************************************************
+005200*    0000-MAINLINE - ROTINA PRINCIPAL                            *
+005300******************************************************************
+005400 0000-MAINLINE.
+005500     DISPLAY '*** VALIDACAO DE LAYOUT DA CARGA (VALLEN) ***'
+005600     COMPUTE WS-TAM-LAYOUT = FUNCTION LENGTH(REG-CARGA)
+005700     DISPLAY 'TAMANHO ESPERADO (CARGAREG.CPY): ' WS-TAM-LAYOUT
+005800     PERFORM P200-VALIDAR-ARQUIVO THRU P200-FIM
+005900     PERFORM P900-FIM
+006000     .
+006100******************************************************************
+006200*    P200-VALIDAR-ARQUIVO - LE CADA LINHA DO ARQUIVO DE CARGA E  *
+006300*                 COMPARA SEU TAMANHO UTIL COM O TAMANHO ESPERADO*
+006400******************************************************************
+006500 P200-VALIDAR-ARQUIVO.
+006600     OPEN INPUT CARGA
+006700
+006800     IF NOT FS-CARGA-OK
+006900        DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CARGA: ' WS-CARGA-DSN
+007000        GO TO P200-FIM
+007100     END-IF
+007200
+007300     PERFORM UNTIL EOF-OK
+007400         READ CARGA
+007500             AT END
+007600                 SET EOF-OK TO TRUE
+007700             NOT AT END
+007800                 ADD 1       TO WS-NUM-LINHA
+007900                 PERFORM P210-VALIDAR-LINHA THRU P210-FIM
+008000         END-READ
+008100     END-PERFORM
+008200
+008300     CLOSE CARGA
+008400
+008500     DISPLAY ' '
+008600     DISPLAY 'LINHAS LIDAS.......: ' WS-NUM-LINHA
+008700     DISPLAY 'LINHAS DIVERGENTES.: ' WS-CONT-DIVERGENTES
+008800     IF WS-CONT-DIVERGENTES = ZEROS AND WS-NUM-LINHA > ZEROS
+008900        DISPLAY 'LAYOUT CONFERE COM O ARQUIVO DE CARGA.'
+009000     ELSE
+009100        DISPLAY 'LAYOUT NAO CONFERE - REVISE CARGAREG.CPY OU O '
+009200                'ARQUIVO DE CARGA ANTES DE RODAR A CARGCTT.'
+009300     END-IF
+009400     .
+009500 P200-FIM. EXIT.
+009600******************************************************************
+009700*    P210-VALIDAR-LINHA - COMPARA O TAMANHO UTIL DE UMA LINHA DO *
+009800*                 ARQUIVO (SEM OS ESPACOS A DIREITA) COM O       *
+009900*                 TAMANHO ESPERADO DO LAYOUT                     *
+010000******************************************************************
+010100 P210-VALIDAR-LINHA.
+010200     COMPUTE WS-TAM-LINHA =
+010300         FUNCTION LENGTH(FUNCTION TRIM(REG-CARGA-BRUTO TRAILING))
+010400
+010500     IF WS-TAM-LINHA NOT = WS-TAM-LAYOUT
+010600        ADD 1                     TO WS-CONT-DIVERGENTES
+010700        DISPLAY 'LINHA ' WS-NUM-LINHA ': TAMANHO ' WS-TAM-LINHA
+010800                ' DIFERENTE DO ESPERADO (' WS-TAM-LAYOUT ').'
+010900     END-IF
+011000     .
+011100 P210-FIM. EXIT.
+011200******************************************************************
+011300*    P900-FIM - ENCERRAMENTO DO PROGRAMA                         *
+011400******************************************************************
+011500 P900-FIM.
+011600     STOP RUN.
