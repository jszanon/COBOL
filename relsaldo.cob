@@ -0,0 +1,115 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    RELSALDO.
+000300 AUTHOR.        JESSICA ZANON.
+000400 INSTALLATION.  CURSO COBOL - MODULO CONTATOS.
+000500 DATE-WRITTEN.  2024-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    PURPOSE....: LISTAR O SALDO DE CADA CONTATO ATIVO CADASTRADO
+000900*                 EM CONTATOS.DAT, EXIBINDO O VALOR ATRAVES DE
+001000*                 UMA MASCARA EDITADA, E EMITIR UMA LINHA DE
+001100*                 TOTAL GERAL AO FINAL.
+001200*----------------------------------------------------------------*
+001300*    HISTORICO DE ALTERACOES
+001400*    DATA       AUTOR   DESCRICAO
+001500*    ---------- ------- ----------------------------------------
+001600*    2024-08-09 JSZ     PROGRAMA CRIADO (RELATORIO DE SALDOS).
+001700******************************************************************
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION SECTION.
+002000 SPECIAL-NAMES.
+002100     DECIMAL-POINT IS COMMA.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT CONTATOS ASSIGN TO WS-CONTATOS-DSN
+002500         ORGANIZATION IS INDEXED
+002600         ACCESS MODE IS SEQUENTIAL
+002700         RECORD KEY IS ID-CONTATO
+002800         ALTERNATE RECORD KEY IS NM-CONTATO WITH DUPLICATES
+002900         FILE STATUS IS WS-FS.
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  CONTATOS.
+003300     COPY CONTREG.
+003400 WORKING-STORAGE SECTION.
+003500     COPY CONTREGW.
+003600 01  WS-CONTATOS-DSN              PIC X(100) VALUE 'CONTATOS.DAT'.
+003700 77  WS-FS                        PIC X(02) VALUE '00'.
+003800     88 FS-OK                     VALUE '00'.
+003900 77  WS-FS-MSG                    PIC X(40) VALUE SPACES.
+004000 77  WS-EOF                       PIC X(01) VALUE 'N'.
+004100     88 EOF-OK                    VALUE 'S' FALSE 'N'.
+004200 77  WS-CONT-CONTATOS             PIC 9(06) VALUE ZEROS.
+004300 77  WS-TOTAL-SALDO               PIC S9(11)V99 VALUE ZEROS.
+004400*----------------------------------------------------------------*
+004500*    MASCARAS DE EDICAO PARA EXIBICAO DOS VALORES                *
+004600*----------------------------------------------------------------*
+004700 01  WS-MSK-SALDO                 PIC $$$.$$$.$$9,99.
+004800 01  WS-MSK-TOTAL                 PIC $$.$$$.$$$.$$9,99.
+004900 PROCEDURE DIVISION.
+005000******************************************************************
+005100*    0000-MAINLINE - ROTINA PRINCIPAL                            *
+005200******************************************************************
+005300 0000-MAINLINE.
+005400     PERFORM 9300-OBTER-DSN-CONTATOS THRU 9300-FIM
+005500     DISPLAY '*** RELATORIO DE SALDOS DE CONTATOS ***'
+005600     PERFORM P300-LISTAR-SALDOS   THRU P300-FIM
+005700     PERFORM P900-FIM
+005800     .
+005900******************************************************************
+006000*    P300-LISTAR-SALDOS - LE CONTATOS.DAT SEQUENCIALMENTE,       *
+006100*                 EXIBINDO O SALDO DE CADA CONTATO ATIVO E       *
+006200*                 ACUMULANDO O TOTAL GERAL                       *
+006300******************************************************************
+006400 P300-LISTAR-SALDOS.
+006500     OPEN INPUT CONTATOS
+006600
+006700     IF FS-OK THEN
+006800        PERFORM UNTIL EOF-OK
+006900            READ CONTATOS INTO WS-REGISTRO
+007000                 AT END
+007100                    SET EOF-OK TO TRUE
+007200                 NOT AT END
+007300                    IF WS-CONTATO-ATIVO
+007400                       ADD 1      TO WS-CONT-CONTATOS
+007500                       PERFORM P310-EXIBIR-SALDO THRU P310-FIM
+007600                    END-IF
+007700            END-READ
+007800        END-PERFORM
+007900        PERFORM P320-TOTAL-GERAL  THRU P320-FIM
+008000     ELSE
+008100        PERFORM 9000-TRADUZIR-FS
+008200        DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS: ' WS-FS-MSG
+008300     END-IF
+008400
+008500     CLOSE CONTATOS
+008600     .
+008700 P300-FIM. EXIT.
+008800******************************************************************
+008900*    P310-EXIBIR-SALDO - EXIBE ID/NOME/SALDO DE UM CONTATO E     *
+009000*                 ACUMULA O VALOR NO TOTAL GERAL                 *
+009100******************************************************************
+009200 P310-EXIBIR-SALDO.
+009300     MOVE WS-SALDO-CONTATO        TO WS-MSK-SALDO
+009400     ADD WS-SALDO-CONTATO         TO WS-TOTAL-SALDO
+009500     DISPLAY WS-ID-CONTATO SPACE WS-NM-CONTATO SPACE WS-MSK-SALDO
+009600     .
+009700 P310-FIM. EXIT.
+009800******************************************************************
+009900*    P320-TOTAL-GERAL - EXIBE O TOTAL GERAL DOS SALDOS LISTADOS  *
+010000******************************************************************
+010100 P320-TOTAL-GERAL.
+010200     MOVE WS-TOTAL-SALDO          TO WS-MSK-TOTAL
+010300     DISPLAY ' '
+010400     DISPLAY 'TOTAL DE CONTATOS LISTADOS: ' WS-CONT-CONTATOS
+010500     DISPLAY 'SALDO TOTAL................: ' WS-MSK-TOTAL
+010600     .
+010700 P320-FIM. EXIT.
+010800******************************************************************
+010900*    P900-FIM - ENCERRAMENTO DO PROGRAMA                         *
+011000******************************************************************
+011100 P900-FIM.
+011200     STOP RUN.
+011300
+011400     COPY FSTATUS.
+011500     COPY DSNENV.
