@@ -1,79 +1,297 @@
-**** Purpose: Consultar contatos
-
-IDENTIFICATION DIVISION.
-PROGRAM-ID. CONSCTT.
-
-ENVIRONMENT DIVISION.
-CONFIGURATION SECTION.
-SPECIAL-NAMES.
-    DECIMAL-POINT IS COMMA.
-    
-    INPUT-OUTPUT SECTION.
-    FILE-CONTROL.
-        SELECT CONTATOS ASSIGN TO 
-        'C:\CursoCOBOL\COBOL\01 - Basico\bin\CONTATOS.DAT'
-        ORGANISATION IS INDEXED
-        ACCESS  MODE IS RANDOM
-        RECORD  KEY  IS ID-CONTATO
-        FILE STATUS IS WS-FS.
-
-DATA DIVISION.
-FILE SECTION.
-FD CONTATOS. 
-   01 REG-CONTATOS.
-      03 ID-CONTATO         PIC 99.
-      03 NM-CONTATO         PIC X(20).
-WORKING-STORAGE SECTION.
-01 WS-REGISTRO              PIC X(22) VALUE SPACES.
-01 FILLER REDEFINES WS-REGISTRO.
-   03 WS-ID-CONTATO         PIC 9(02).
-   03 WS-NM-CONTATO         PIC X(20).
-77 WS-FS                    PIC 99.
-   88 FS-OK                 VALUE 0.
-77 WS-EOF                   PIC X.
-   88 EOF-OK                VALUE 'S' FALSE 'N'.
-77 WS-EXIT                  PIC X.     
-   88 EXIT-OK               VALUE 'F' FALSE 'N'.
-PROCEDURE DIVISION.
-    DISPLAY '*** CONSULTA DE CONTATOS ***' 
-    SET EXIT-OK                 TO FALSE
-    PERFORM P300-CONSULTA       THRU    P300-FIM UNTIL EXIT-OK
-    PERFORM P900-FIM
-    .
-P300-CONSULTA.
-     SET EOF-OK                 TO FALSE
-     SET FS-OK                  TO TRUE
-  
-     OPEN INPUT CONTATOS 
-     
-     IF FS-OK THEN 
-        DISPLAY 'Informe o numero de identificacao do contato: '
-        ACCEPT ID-CONTATO
-        
-        READ CONTATOS INTO WS-REGISTRO
-             KEY IS ID-CONTATO
-             INVALID KEY
-                DISPLAY 'CONTATO NAO EXISTE!'
-             NOT INVALID KEY    
-                DISPLAY WS-ID-CONTATO ' - ' WS-NM-CONTATO
-        END-READ
-     ELSE
-        DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS.'
-        DISPLAY 'FILE STATUS: ' WS-FS
-     END-IF
-     
-     CLOSE CONTATOS
-     
-     DISPLAY 
-      'TECLE: '
-      '<QUALQUER TECLA> para continuar, ou <F> para finalizar.'
-      ACCEPT WS-EXIT
-     .
-P300-FIM.
-P900-FIM.
-STOP RUN.
-Informe o numero de identificacao do contato:
-7
-CONTATO NAO EXISTE!
-TECLE: <QUALQUER TECLA> para continuar, ou <F> para finalizar.
-F
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CONSCTT.
+000300 AUTHOR.        JESSICA ZANON.
+000400 INSTALLATION.  CURSO COBOL - MODULO CONTATOS.
+000500 DATE-WRITTEN.  2024-01-15.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    PURPOSE....: CONSULTAR CONTATOS NO ARQUIVO CONTATOS.DAT,
+000900*                 PELO NUMERO DE IDENTIFICACAO OU POR TRECHO DO
+001000*                 NOME DO CONTATO.
+001100*----------------------------------------------------------------*
+001200*    HISTORICO DE ALTERACOES
+001300*    DATA       AUTOR   DESCRICAO
+001400*    ---------- ------- ----------------------------------------
+001500*    2024-01-15 JSZ     PROGRAMA CRIADO (CONSULTA POR ID).
+001600*    2024-06-18 JSZ     ID-CONTATO AMPLIADO PARA 9(06).
+001700*    2024-07-02 JSZ     INCLUIDA CONSULTA POR TRECHO DO NOME.
+001750*    2024-08-09 JSZ     INCLUIDA CONSULTA POR NOME EXATO VIA
+001760*                       CHAVE ALTERNATIVA (NM-CONTATO).
+001770*    2024-08-09 JSZ     CONSULTA POR ID PASSA A VALIDAR A ENTRADA
+001780*                       (NUMERICA, MAIOR QUE ZERO) ANTES DA
+001790*                       LEITURA PELA CHAVE.
+001795*    2024-08-09 JSZ     WS-CONTATOS-DSN PASSA A SER OBTIDO DA
+001796*                       VARIAVEL DE AMBIENTE CONTATOS_DSN, QUANDO
+001797*                       DEFINIDA.
+001798*    2024-08-09 JSZ     CONSULTA POR ID PASSA A TENTAR NOVAMENTE
+001799*                       QUANDO O REGISTRO ESTA BLOQUEADO POR
+001799*                       OUTRO JOB (FILE STATUS 9A).
+001800******************************************************************
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SPECIAL-NAMES.
+002200     DECIMAL-POINT IS COMMA.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT CONTATOS ASSIGN TO WS-CONTATOS-DSN
+002600         ORGANIZATION IS INDEXED
+002700         ACCESS MODE IS DYNAMIC
+002800         RECORD KEY IS ID-CONTATO
+002810         ALTERNATE RECORD KEY IS NM-CONTATO WITH DUPLICATES
+002820         LOCK MODE IS MANUAL
+002900         FILE STATUS IS WS-FS.
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  CONTATOS.
+003300     COPY CONTREG.
+003400 WORKING-STORAGE SECTION.
+003500     COPY CONTREGW.
+003600 01  WS-CONTATOS-DSN              PIC X(100) VALUE 'CONTATOS.DAT'.
+003700 77  WS-FS                        PIC X(02) VALUE '00'.
+003800     88 FS-OK                     VALUE '00'.
+003900 77  WS-FS-MSG                    PIC X(40) VALUE SPACES.
+004000 77  WS-EOF                       PIC X(01) VALUE 'N'.
+004100     88 EOF-OK                    VALUE 'S' FALSE 'N'.
+004200 77  WS-EXIT                      PIC X(01) VALUE 'N'.
+004300     88 EXIT-OK                   VALUE 'F' FALSE 'N'.
+004400 77  WS-TIPO-CONSULTA             PIC X(01) VALUE SPACES.
+004500     88 CONSULTA-POR-ID           VALUE '1'.
+004600     88 CONSULTA-POR-NOME         VALUE '2'.
+004650     88 CONSULTA-POR-NOME-EXATO    VALUE '3'.
+004700 77  WS-ACHOU-ALGUM               PIC X(01) VALUE 'N'.
+004800     88 ACHOU-ALGUM               VALUE 'S'.
+004810 77  WS-NOME-BUSCA                PIC X(20) VALUE SPACES.
+004820 77  WS-ID-ENTRADA                PIC 9(06) VALUE ZEROS.
+004830 77  WS-ID-VALIDO                 PIC X(01) VALUE 'N'.
+004840     88 ID-VALIDO                 VALUE 'S' FALSE 'N'.
+004850*----------------------------------------------------------------*
+004860*    CONTROLE DE NOVA TENTATIVA QUANDO O REGISTRO ESTA BLOQUEADO  *
+004870*    POR OUTRO JOB (FILE STATUS 9A - VER FSTATUS.CPY)             *
+004880*----------------------------------------------------------------*
+004890 77  WS-TENTATIVAS                PIC 9(02) VALUE ZEROS.
+004900 77  WS-MAX-TENTATIVAS            PIC 9(02) VALUE 05.
+004900*----------------------------------------------------------------*
+005000*    AREA DE TRABALHO DO COPYBOOK NMCONTEM (PESQUISA "CONTAINS") *
+005100*----------------------------------------------------------------*
+005200 01  WS-CONTEM-TEXTO              PIC X(40) VALUE SPACES.
+005300 01  WS-CONTEM-BUSCA              PIC X(40) VALUE SPACES.
+005400 01  WS-CONTEM-RESULTADO          PIC X(01) VALUE 'N'.
+005500     88 CONTEM-OK                 VALUE 'S'.
+005600 77  WS-CONTEM-POS                PIC 9(03) VALUE ZEROS.
+005700 77  WS-CONTEM-TAM-TEXTO          PIC 9(03) VALUE ZEROS.
+005800 77  WS-CONTEM-TAM-BUSCA          PIC 9(03) VALUE ZEROS.
+005900 PROCEDURE DIVISION.
+006000******************************************************************
+006100*    0000-MAINLINE - ROTINA PRINCIPAL                            *
+006200******************************************************************
+006300 0000-MAINLINE.
+006350     PERFORM 9300-OBTER-DSN-CONTATOS THRU 9300-FIM
+006400     DISPLAY '*** CONSULTA DE CONTATOS ***'
+006500     SET EXIT-OK                  TO FALSE
+006600     PERFORM P300-CONSULTA        THRU P300-FIM
+006700         UNTIL EXIT-OK
+006800     PERFORM P900-FIM
+006900     .
+007000******************************************************************
+007100*    P300-CONSULTA - APRESENTA O MODO DE CONSULTA E DIRECIONA    *
+007200*                    PARA A ROTINA CORRESPONDENTE                *
+007300******************************************************************
+007400 P300-CONSULTA.
+007500     MOVE SPACES                  TO WS-TIPO-CONSULTA
+007600     DISPLAY ' '
+007700     DISPLAY '1 - CONSULTAR POR NUMERO DE IDENTIFICACAO'
+007800     DISPLAY '2 - CONSULTAR POR TRECHO DO NOME'
+007850     DISPLAY '3 - CONSULTAR POR NOME EXATO (CHAVE ALTERNATIVA)'
+007900     DISPLAY 'INFORME O TIPO DE CONSULTA: '
+008000     ACCEPT WS-TIPO-CONSULTA
+008100
+008200     EVALUATE TRUE
+008300         WHEN CONSULTA-POR-ID
+008400             PERFORM P310-POR-ID      THRU P310-FIM
+008500         WHEN CONSULTA-POR-NOME
+008600             PERFORM P320-POR-NOME    THRU P320-FIM
+008650         WHEN CONSULTA-POR-NOME-EXATO
+008660             PERFORM P330-POR-NOME-EXATO THRU P330-FIM
+008700         WHEN OTHER
+008800             DISPLAY 'TIPO DE CONSULTA INVALIDO.'
+008900     END-EVALUATE
+009000
+009100     DISPLAY
+009200      'TECLE: '
+009300      '<QUALQUER TECLA> para continuar, ou <F> para finalizar.'
+009400      ACCEPT WS-EXIT
+009500     .
+009600 P300-FIM. EXIT.
+009700******************************************************************
+009800*    P310-POR-ID - LEITURA ALEATORIA PELO NUMERO DE CONTATO      *
+009900******************************************************************
+010000 P310-POR-ID.
+010100     SET FS-OK                    TO TRUE
+010200     OPEN INPUT CONTATOS
+010300
+010400     IF FS-OK THEN
+010450        SET ID-VALIDO             TO FALSE
+010460        PERFORM P311-SOLICITAR-ID THRU P311-FIM
+010470            UNTIL ID-VALIDO
+010480
+010800        MOVE WS-ID-ENTRADA        TO ID-CONTATO
+010850        MOVE ZEROS                TO WS-TENTATIVAS
+010855        MOVE '9A'                 TO WS-FS
+010860        PERFORM P313-LER-COM-RETRY THRU P313-FIM
+010870            UNTIL WS-FS NOT = '9A'
+010880               OR WS-TENTATIVAS >= WS-MAX-TENTATIVAS
+010890        IF WS-FS = '9A'
+010895           DISPLAY 'REGISTRO PERMANECE BLOQUEADO. TENTE '
+010896                   'NOVAMENTE MAIS TARDE.'
+010897        END-IF
+011600     ELSE
+011700        PERFORM 9000-TRADUZIR-FS
+011800        DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS: ' WS-FS-MSG
+011900     END-IF
+012000
+012100     CLOSE CONTATOS
+012200     .
+012300 P310-FIM. EXIT.
+012310******************************************************************
+012320*    P311-SOLICITAR-ID - SOLICITA E VALIDA O NUMERO DE              *
+012330*                       IDENTIFICACAO ANTES DA LEITURA PELA CHAVE.  *
+012340*                       REJEITA ENTRADA NAO NUMERICA OU ZERO.       *
+012350******************************************************************
+012360 P311-SOLICITAR-ID.
+012370     DISPLAY 'INFORME O NUMERO DE IDENTIFICACAO DO CONTATO: '
+012380     ACCEPT WS-ID-ENTRADA
+012390
+012400     IF WS-ID-ENTRADA IS NUMERIC AND WS-ID-ENTRADA NOT = ZEROS
+012410        SET ID-VALIDO             TO TRUE
+012420     ELSE
+012430        DISPLAY 'NUMERO INVALIDO - DIGITE SOMENTE DIGITOS, '
+012440                'MAIOR QUE ZERO.'
+012450     END-IF
+012460     .
+012470 P311-FIM. EXIT.
+012480******************************************************************
+012490*    P313-LER-COM-RETRY - TENTA A LEITURA PELA CHAVE. SE O        *
+012500*                       REGISTRO ESTIVER BLOQUEADO POR OUTRO JOB  *
+012510*                       (FILE STATUS 9A), AGUARDA E TENTA         *
+012520*                       NOVAMENTE ATE O LIMITE DE TENTATIVAS.      *
+012530******************************************************************
+012540 P313-LER-COM-RETRY.
+012550     ADD 1                         TO WS-TENTATIVAS
+012560     READ CONTATOS INTO WS-REGISTRO
+012570          KEY IS ID-CONTATO
+012580          INVALID KEY
+012590             IF WS-FS = '9A'
+012600                DISPLAY 'REGISTRO BLOQUEADO - TENTATIVA '
+012610                        WS-TENTATIVAS ' DE ' WS-MAX-TENTATIVAS '.'
+012630             ELSE
+012640                DISPLAY 'CONTATO NAO EXISTE!'
+012650             END-IF
+012660          NOT INVALID KEY
+012670             DISPLAY WS-ID-CONTATO ' - ' WS-NM-CONTATO
+012680             DISPLAY '   TELEFONE: ' WS-TEL-CONTATO
+012690             DISPLAY '   EMAIL...: ' WS-EMAIL-CONTATO
+012700             DISPLAY '   ENDERECO: ' WS-END-RUA ', '
+012710                     WS-END-BAIRRO ' - ' WS-END-CIDADE
+012720     END-READ
+012730     .
+012740 P313-FIM. EXIT.
+012480******************************************************************
+012500*    P320-POR-NOME - VARRE O ARQUIVO SEQUENCIALMENTE PROCURANDO  *
+012600*                    TODO CONTATO CUJO NOME CONTENHA O TRECHO    *
+012700*                    INFORMADO                                   *
+012800******************************************************************
+012900 P320-POR-NOME.
+013000     SET FS-OK                    TO TRUE
+013100     SET EOF-OK                   TO FALSE
+013200     MOVE 'N'                     TO WS-ACHOU-ALGUM
+013300     OPEN INPUT CONTATOS
+013400
+013500     IF FS-OK THEN
+013600        DISPLAY 'INFORME O TRECHO DO NOME A PROCURAR: '
+013700        ACCEPT WS-CONTEM-BUSCA
+013800
+013900        PERFORM UNTIL EOF-OK
+014000            READ CONTATOS NEXT RECORD INTO WS-REGISTRO
+014100                 AT END
+014200                    SET EOF-OK TO TRUE
+014300                 NOT AT END
+014400                    MOVE WS-NM-CONTATO   TO WS-CONTEM-TEXTO
+014500                    PERFORM 9100-VERIFICAR-CONTEM
+014600                        THRU 9100-FIM
+014700                    IF CONTEM-OK
+014800                       MOVE 'S'          TO WS-ACHOU-ALGUM
+014900                       DISPLAY WS-ID-CONTATO ' - ' WS-NM-CONTATO
+014910                               ' - ' WS-TEL-CONTATO
+015000                    END-IF
+015100            END-READ
+015200        END-PERFORM
+015300
+015400        IF NOT ACHOU-ALGUM
+015500           DISPLAY 'NENHUM CONTATO ENCONTRADO PARA O TRECHO '
+015600                   'INFORMADO.'
+015700        END-IF
+015800     ELSE
+015900        PERFORM 9000-TRADUZIR-FS
+016000        DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS: ' WS-FS-MSG
+016100     END-IF
+016200
+016300     CLOSE CONTATOS
+016400     .
+016500 P320-FIM. EXIT.
+016510******************************************************************
+016520*    P330-POR-NOME-EXATO - LEITURA ALEATORIA PELA CHAVE           *
+016530*                       ALTERNATIVA NM-CONTATO (COM DUPLICATAS).  *
+016540*                       EXIBE TODOS OS CONTATOS COM O NOME EXATO  *
+016550*                       INFORMADO.                                *
+016560******************************************************************
+016570 P330-POR-NOME-EXATO.
+016580     SET FS-OK                    TO TRUE
+016590     SET EOF-OK                   TO FALSE
+016600     MOVE 'N'                     TO WS-ACHOU-ALGUM
+016610     OPEN INPUT CONTATOS
+016620
+016630     IF FS-OK THEN
+016640        DISPLAY 'INFORME O NOME EXATO DO CONTATO: '
+016650        ACCEPT WS-NOME-BUSCA
+016660        MOVE WS-NOME-BUSCA        TO NM-CONTATO
+016670
+016680        START CONTATOS KEY IS EQUAL TO NM-CONTATO
+016690            INVALID KEY
+016700               SET EOF-OK         TO TRUE
+016710        END-START
+016720
+016730        PERFORM UNTIL EOF-OK
+016740            READ CONTATOS NEXT RECORD INTO WS-REGISTRO
+016750                 AT END
+016760                    SET EOF-OK    TO TRUE
+016770                 NOT AT END
+016780                    IF WS-NM-CONTATO NOT = WS-NOME-BUSCA
+016790                       SET EOF-OK TO TRUE
+016800                    ELSE
+016810                       MOVE 'S'   TO WS-ACHOU-ALGUM
+016820                       DISPLAY WS-ID-CONTATO ' - ' WS-NM-CONTATO
+016830                               ' - ' WS-TEL-CONTATO
+016840                    END-IF
+016850            END-READ
+016860        END-PERFORM
+016870
+016880        IF NOT ACHOU-ALGUM
+016890           DISPLAY 'NENHUM CONTATO ENCONTRADO COM ESSE NOME.'
+016900        END-IF
+016910     ELSE
+016920        PERFORM 9000-TRADUZIR-FS
+016930        DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS: ' WS-FS-MSG
+016940     END-IF
+016950
+016960     CLOSE CONTATOS
+016970     .
+016980 P330-FIM. EXIT.
+017000******************************************************************
+017010*    P900-FIM - ENCERRAMENTO DO PROGRAMA                         *
+017020******************************************************************
+016900 P900-FIM.
+017000     STOP RUN.
+017100
+017200     COPY FSTATUS.
+017300     COPY NMCONTEM.
+017400     COPY DSNENV.
